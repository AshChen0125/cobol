@@ -15,13 +15,81 @@
        01 FIELD-TRIMMED      PIC X(20) .
        01 IS-NUM             PIC X VALUE 'N'.
 
+       *> 回歸測試案例表：輸入、預期 ZIP、預期剩餘地址
+       01 TEST-CASES.
+           05 TEST-CASE OCCURS 5 TIMES.
+               10 TC-INPUT    PIC X(100).
+               10 TC-EXP-ZIP  PIC X(10).
+               10 TC-EXP-REM  PIC X(100).
+       77 TEST-COUNT          PIC 9(2) VALUE 5.
+       77 TC-IDX              PIC 9(2).
+       77 PASS-COUNT          PIC 9(2) VALUE 0.
+       77 FAIL-COUNT          PIC 9(2) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
-           *> 測試輸入
-           MOVE "Main St 10087" TO TEMP-FIELD
-           PERFORM CHECK-ZIP
+           PERFORM LOAD-TEST-CASES
+
+           PERFORM VARYING TC-IDX FROM 1 BY 1 UNTIL TC-IDX > TEST-COUNT
+               PERFORM RUN-ONE-CASE
+           END-PERFORM
+
+           PERFORM DISPLAY-SUMMARY
            STOP RUN.
 
+       LOAD-TEST-CASES.
+           MOVE "Main St 10087"          TO TC-INPUT(1)
+           MOVE "10087"                  TO TC-EXP-ZIP(1)
+           MOVE "Main St"                TO TC-EXP-REM(1)
+
+           *> 門牌號碼也是純數字，會被當成 ZIP 誤判掉，
+           *> 這是 CHECK-ZIP 本身已知的限制，不在這裡修；
+           *> 回歸測試就照實際行為紀錄，之後如果改掉判斷邏輯
+           *> 這個案例應該要跟著失敗，提醒有行為變動
+           MOVE "789 Pine Road"          TO TC-INPUT(2)
+           MOVE "789"                    TO TC-EXP-ZIP(2)
+           MOVE "Pine Road"              TO TC-EXP-REM(2)
+
+           MOVE "No Zip Here At All"     TO TC-INPUT(3)
+           MOVE SPACES                   TO TC-EXP-ZIP(3)
+           MOVE "No Zip Here At All"     TO TC-EXP-REM(3)
+
+           MOVE "5 Elm Court"            TO TC-INPUT(4)
+           MOVE "5"                      TO TC-EXP-ZIP(4)
+           MOVE "Elm Court"              TO TC-EXP-REM(4)
+
+           MOVE "Apartment 4B Suite 200" TO TC-INPUT(5)
+           MOVE "200"                    TO TC-EXP-ZIP(5)
+           MOVE "Apartment 4B Suite"     TO TC-EXP-REM(5).
+
+       RUN-ONE-CASE.
+           MOVE TC-INPUT(TC-IDX) TO TEMP-FIELD
+           MOVE SPACES TO ZIP
+           PERFORM CHECK-ZIP
+
+           IF FUNCTION TRIM(ZIP) = FUNCTION TRIM(TC-EXP-ZIP(TC-IDX))
+           AND FUNCTION TRIM(TEMP-FIELD)
+             = FUNCTION TRIM(TC-EXP-REM(TC-IDX))
+               ADD 1 TO PASS-COUNT
+               DISPLAY "Case " TC-IDX ": PASS - "
+                  FUNCTION TRIM(TC-INPUT(TC-IDX))
+           ELSE
+               ADD 1 TO FAIL-COUNT
+               DISPLAY "Case " TC-IDX ": FAIL - "
+                  FUNCTION TRIM(TC-INPUT(TC-IDX))
+               DISPLAY "    expected zip=[" FUNCTION TRIM(
+                  TC-EXP-ZIP(TC-IDX)) "] remainder=["
+                  FUNCTION TRIM(TC-EXP-REM(TC-IDX)) "]"
+               DISPLAY "    actual   zip=[" FUNCTION TRIM(ZIP)
+                  "] remainder=[" FUNCTION TRIM(TEMP-FIELD) "]"
+           END-IF.
+
+       DISPLAY-SUMMARY.
+           DISPLAY "=========================================="
+           DISPLAY "Total: " TEST-COUNT
+              "  Pass: " PASS-COUNT
+              "  Fail: " FAIL-COUNT.
+
        CHECK-ZIP.
            IF TEMP-FIELD NOT = SPACES AND ZIP = SPACES
 
@@ -33,8 +101,12 @@
                MOVE 1 TO NO-PTR
                MOVE 1 TO NO-IDX
 
-               *> 拆段落到陣列
-               PERFORM UNTIL NO-IDX > FUNCTION LENGTH(NO-CHECK-TOKEN)
+               *> 拆段落到陣列 (NO-FIELD 只有 10 格，迴圈上限要跟著
+               *> 配合，不能照 NO-CHECK-TOKEN 固定長度 100 去跑，
+               *> 不然 NO-IDX 會跑到 10 格以外，把後面的
+               *> WORKING-STORAGE 欄位蓋掉)
+               PERFORM UNTIL NO-IDX > 10
+                   OR NO-PTR > FUNCTION LENGTH(NO-CHECK-TOKEN)
                    UNSTRING NO-CHECK-TOKEN DELIMITED BY " "
                        INTO NO-FIELD(NO-IDX)
                        WITH POINTER NO-PTR
