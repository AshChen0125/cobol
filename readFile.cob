@@ -17,16 +17,77 @@
            88  END-OF-FILE VALUE 'Y'.
            88  NOT-END-OF-FILE VALUE 'N'.
 
+       *> READFILE_MODE=NUMBERED 時改成逐行加上行號顯示，
+       *> 結束後再顯示總行數；預設維持原本單純列印的行為。
+       01  WS-MODE-ENV      PIC X(10).
+       01  WS-NUMBERED-SW   PIC X VALUE 'N'.
+           88  NUMBERED-MODE    VALUE 'Y'.
+       01  WS-LINE-COUNT    PIC 9(6) VALUE 0.
+       01  WS-COUNT-DISPLAY PIC Z(5)9.
+       01  WS-DISPLAY-LINE  PIC X(90).
+
+       *> READFILE_SEARCH 有設定時，只顯示含有該子字串的行；
+       *> 搭配 NUMBERED-MODE 時，行號跟總行數都只算實際顯示的行。
+       01  WS-SEARCH-ENV    PIC X(80).
+       01  WS-SEARCH-LEN    PIC 9(4) VALUE 0.
+       01  WS-TALLY         PIC 9(4).
+       01  WS-SHOW-SW       PIC X VALUE 'Y'.
+           88  SHOW-LINE        VALUE 'Y'.
+
        PROCEDURE DIVISION.
+           MOVE SPACES TO WS-MODE-ENV
+           ACCEPT WS-MODE-ENV FROM ENVIRONMENT 'READFILE_MODE'
+           IF FUNCTION TRIM(WS-MODE-ENV) = 'NUMBERED'
+               MOVE 'Y' TO WS-NUMBERED-SW
+           END-IF
+
+           MOVE SPACES TO WS-SEARCH-ENV
+           ACCEPT WS-SEARCH-ENV FROM ENVIRONMENT 'READFILE_SEARCH'
+           IF WS-SEARCH-ENV NOT = SPACES
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-ENV))
+                   TO WS-SEARCH-LEN
+           END-IF
+
            OPEN INPUT INFILE
            PERFORM UNTIL END-OF-FILE
                READ INFILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       DISPLAY IN-REC
+                       MOVE 'Y' TO WS-SHOW-SW
+                       IF WS-SEARCH-LEN > 0
+                           MOVE 0 TO WS-TALLY
+                           INSPECT IN-REC TALLYING WS-TALLY
+                              FOR ALL WS-SEARCH-ENV(1:WS-SEARCH-LEN)
+                           IF WS-TALLY = 0
+                               MOVE 'N' TO WS-SHOW-SW
+                           END-IF
+                       END-IF
+
+                       IF SHOW-LINE
+                           ADD 1 TO WS-LINE-COUNT
+                           IF NUMBERED-MODE
+                               MOVE WS-LINE-COUNT TO WS-COUNT-DISPLAY
+                               MOVE SPACES TO WS-DISPLAY-LINE
+                               STRING
+                                  FUNCTION TRIM(WS-COUNT-DISPLAY)
+                                     DELIMITED BY SIZE
+                                  ': ' DELIMITED BY SIZE
+                                  IN-REC DELIMITED BY SIZE
+                                  INTO WS-DISPLAY-LINE
+                               DISPLAY FUNCTION TRIM(WS-DISPLAY-LINE
+                                  TRAILING)
+                           ELSE
+                               DISPLAY IN-REC
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
+
+           IF NUMBERED-MODE
+               MOVE WS-LINE-COUNT TO WS-COUNT-DISPLAY
+               DISPLAY 'Total lines: ' FUNCTION TRIM(WS-COUNT-DISPLAY)
+           END-IF
+
            CLOSE INFILE
            STOP RUN.
-           
\ No newline at end of file
