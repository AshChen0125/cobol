@@ -35,6 +35,22 @@
        01 ADDR-LEN             PIC 9(4).
        01 EOF                  PIC X VALUE "N".
        01 EOF-LOC              PIC X VALUE "N".
+
+       *> 先把整行拆成一個個單字，才能比對連續多字的地名
+       *> (像是 "New York" 這種兩個字以上才算一個地名的情況)
+       01 WORD-TABLE.
+          05 WORD-ENTRY        OCCURS 60 TIMES PIC X(50).
+       01 WORD-COUNT           PIC 9(4) VALUE 0.
+       01 WDX                  PIC 9(4).
+       01 COMBO-LEN            PIC 9(1).
+       01 MATCHED-LEN          PIC 9(1) VALUE 0.
+       01 COMBO-WORD           PIC X(50).
+       01 MATCH-FOUND          PIC X VALUE "N".
+          88 WORD-MATCHED          VALUE "Y".
+
+       *> 比對結果改放到獨立欄位，不要再蓋掉原始地址文字
+       01 MATCH-LIST           PIC X(200).
+       01 MATCH-LIST-TEMP      PIC X(200).
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM LOAD-LOCATIONS.
@@ -65,9 +81,10 @@
            CLOSE LOCFILE.
 
        PROCESS-LINE.
-           MOVE WS-LINE TO WS-OUT
+           MOVE SPACES TO MATCH-LIST
+           MOVE 0 TO WORD-COUNT
 
-           *> === Location 完全比對 ===
+           *> === 先把整行拆成單字表 ===
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) TO ADDR-LEN
            MOVE 1 TO ADDR-IDX
 
@@ -79,14 +96,85 @@
               END-UNSTRING
 
               MOVE FUNCTION TRIM(TMP-WORD) TO TMP-WORD
+              IF TMP-WORD NOT = SPACES
+                 ADD 1 TO WORD-COUNT
+                 MOVE TMP-WORD TO WORD-ENTRY(WORD-COUNT)
+              END-IF
+           END-PERFORM
+
+           *> === Location 比對，從 3 個字的組合開始往下試，===
+           *> === 盡量先吃到多字地名，再退回到單字比對      ===
+           MOVE 1 TO WDX
+           PERFORM UNTIL WDX > WORD-COUNT
+              MOVE "N" TO MATCH-FOUND
+              MOVE 0 TO MATCHED-LEN
+
+              PERFORM VARYING COMBO-LEN FROM 3 BY -1
+                 UNTIL COMBO-LEN < 1 OR WORD-MATCHED
+                 IF WDX + COMBO-LEN - 1 <= WORD-COUNT
+                    PERFORM BUILD-COMBO-WORD
 
-              PERFORM VARYING JDX FROM 1 BY 1 UNTIL JDX > LOC-COUNT
-                 IF TMP-WORD = LOC-NAME(JDX)
-                    STRING
-                       TMP-WORD DELIMITED BY SIZE
-                       "|" DELIMITED BY SIZE
-                       INTO WS-OUT
-                    END-STRING
+                    PERFORM VARYING JDX FROM 1 BY 1
+                       UNTIL JDX > LOC-COUNT OR WORD-MATCHED
+                       IF FUNCTION UPPER-CASE(COMBO-WORD)
+                       = FUNCTION UPPER-CASE(LOC-NAME(JDX))
+                          PERFORM APPEND-MATCH-LIST
+                          MOVE "Y" TO MATCH-FOUND
+                          MOVE COMBO-LEN TO MATCHED-LEN
+                       END-IF
+                    END-PERFORM
                  END-IF
               END-PERFORM
-           END-PERFORM.
+
+              IF WORD-MATCHED
+                 ADD MATCHED-LEN TO WDX
+              ELSE
+                 ADD 1 TO WDX
+              END-IF
+           END-PERFORM
+
+           *> 輸出 = 原始整行 + 獨立的 Location 比對結果欄位
+           MOVE SPACES TO WS-OUT
+           STRING
+              FUNCTION TRIM(WS-LINE) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(MATCH-LIST) DELIMITED BY SIZE
+              INTO WS-OUT
+           END-STRING.
+
+       APPEND-MATCH-LIST.
+           IF FUNCTION TRIM(MATCH-LIST) = SPACES
+              MOVE FUNCTION TRIM(COMBO-WORD) TO MATCH-LIST
+           ELSE
+              MOVE MATCH-LIST TO MATCH-LIST-TEMP
+              STRING
+                 FUNCTION TRIM(MATCH-LIST-TEMP) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(COMBO-WORD) DELIMITED BY SIZE
+                 INTO MATCH-LIST
+              END-STRING
+           END-IF.
+
+       BUILD-COMBO-WORD.
+           MOVE SPACES TO COMBO-WORD
+           EVALUATE COMBO-LEN
+              WHEN 1
+                 MOVE WORD-ENTRY(WDX) TO COMBO-WORD
+              WHEN 2
+                 STRING
+                    FUNCTION TRIM(WORD-ENTRY(WDX)) DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(WORD-ENTRY(WDX + 1))
+                       DELIMITED BY SIZE
+                    INTO COMBO-WORD
+              WHEN 3
+                 STRING
+                    FUNCTION TRIM(WORD-ENTRY(WDX)) DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(WORD-ENTRY(WDX + 1))
+                       DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(WORD-ENTRY(WDX + 2))
+                       DELIMITED BY SIZE
+                    INTO COMBO-WORD
+           END-EVALUATE.
