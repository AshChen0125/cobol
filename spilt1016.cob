@@ -4,22 +4,99 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO 'input_ce.csv'
+           *> 檔名由 WS-xxx-FILE-NAME 參數決定，
+           *> 預設值與日期戳記在 INIT-FILE-NAMES 中設定。
+           *> WS-IN-FILE-STATUS 用來擋超過 IN-REC 長度的記錄
+           *> （GnuCOBOL 遇到過長的行會回傳 '06' 並把行拆成好幾段）。
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO 'test_1016.csv' 
+           SELECT CHECKPOINT-FILE ASSIGN TO 'spilt1016.ckp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-FILE-STATUS.
+           *> 參照檔若有當天的版本檔（檔名加上日期戳記）
+           *> 就優先讀那一份，找不到才退回預設檔名；用同一個
+           *> WS-REF-FILE-STATUS 依序檢查，因為同一時間只探測一個檔案。
+           SELECT KEY-FILE ASSIGN TO DYNAMIC WS-KEY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-FILE-STATUS.
+           SELECT LOC-FILE ASSIGN TO DYNAMIC WS-LOC-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-FILE-STATUS.
+           SELECT UNMATCH-FILE ASSIGN TO DYNAMIC WS-UNMATCH-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT KEY-FILE ASSIGN TO 'keywords.txt'
+           SELECT COUNTRY-FILE ASSIGN TO DYNAMIC WS-COUNTRY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-FILE-STATUS.
+           SELECT CITY-FILE ASSIGN TO DYNAMIC WS-CITY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-FILE-STATUS.
+           SELECT STATE-FILE ASSIGN TO DYNAMIC WS-STATE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO 'summary_report.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT LOC-FILE ASSIGN TO 'location.txt'
+           *> UNMATCH-FILE 的第二輪模糊比對，
+           *> 仍無法比對成功的資料最後落在這個檔案。
+           SELECT FUZZY-FILE ASSIGN TO DYNAMIC WS-FUZZY-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT UNMATCH-FILE ASSIGN TO 'unmatched.txt'
+           *> 各國郵遞區號格式規則表，
+           *> 格式不符的資料記在 ZIPWARN-FILE。
+           SELECT ZIPFMT-FILE ASSIGN TO DYNAMIC WS-ZIPFMT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-FILE-STATUS.
+           SELECT ZIPWARN-FILE ASSIGN TO DYNAMIC WS-ZIPWARN-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT COUNTRY-FILE ASSIGN TO 'country.txt'
-               ORGANIZATION IS LINE SEQUENTIAL. 
-           SELECT CITY-FILE ASSIGN TO 'city.txt'
-               ORGANIZATION IS LINE SEQUENTIAL. 
-           SELECT STATE-FILE ASSIGN TO 'state.txt'
-               ORGANIZATION IS LINE SEQUENTIAL. 
+           *> 已比對成功但原始地址重複出現的記錄，
+           *> 另存一份重複地址報表。
+           SELECT DUP-FILE ASSIGN TO DYNAMIC WS-DUP-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> 逐欄位記錄是哪一條規則比對成功，
+           *> 方便事後追查為什麼某個欄位被填成某個值。
+           SELECT TRACE-FILE ASSIGN TO DYNAMIC WS-TRACE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> 把 UNMATCH-FILE 依拒絕原因再分流一份，
+           *> UNMATCH-FILE 本身維持不變（第二輪模糊比對仍讀這份）。
+           SELECT REJ-EMPTY-FILE ASSIGN TO DYNAMIC
+               WS-REJ-EMPTY-FILE-NAME ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJ-NOSEG-FILE ASSIGN TO DYNAMIC
+               WS-REJ-NOSEG-FILE-NAME ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJ-NOMATCH-FILE ASSIGN TO DYNAMIC
+               WS-REJ-NOMATCH-FILE-NAME ORGANIZATION IS LINE SEQUENTIAL.
+           *> input_ce.csv 單行超過 IN-REC 長度時，超長的樣本記到
+           *> 這個檔案，方便回頭去源頭資料查是哪一列出問題。
+           SELECT REJ-TOOLONG-FILE ASSIGN TO DYNAMIC
+               WS-REJ-TOOLONG-FILE-NAME ORGANIZATION IS LINE SEQUENTIAL.
+           *> 沒比對成功資料列裡常見段落的次數統計報表，
+           *> 用來提示哪些詞值得加進參照清單。
+           SELECT UNMATCHED-TOKENS-FILE ASSIGN TO DYNAMIC
+               WS-UNMATCHED-TOKENS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> 增量（delta）執行模式，跟前一份 extract 比對，
+           *> 已處理過的資料列不再重覆輸出；同時把這次跑過的資料列
+           *> 另存一份 extract，供下一次執行當作「昨天的 extract」。
+           SELECT PREV-EXTRACT-FILE ASSIGN TO DYNAMIC
+               WS-PREV-EXTRACT-FILE-NAME ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO DYNAMIC
+               WS-EXTRACT-FILE-NAME ORGANIZATION IS LINE SEQUENTIAL.
+           *> 每次執行都在這個檔案後面加一行比對率記錄，
+           *> 累積成一份歷史趨勢記錄，不會被下次執行覆蓋掉。
+           SELECT TREND-FILE ASSIGN TO DYNAMIC WS-TREND-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TREND-FILE-STATUS.
+           *> 載入 KEYWORD/CITY/COUNTRY/STATE/LOCATION 參照檔時，
+           *> 順便檢查空白行跟重複項目，結果記到這個檔案，
+           *> 讓夜間批次跑之前就能發現參照檔需要清理。
+           SELECT REFCHECK-FILE ASSIGN TO DYNAMIC WS-REFCHECK-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> SPILT_IN_FILE_LIST 指向一份清單檔，內容是要合併處理的
+           *> 多個 input_ce.csv 來源（例如各分店各自的檔案），
+           *> 有設定時依序處理清單裡每一個檔案。
+           SELECT MULTI-LIST-FILE ASSIGN TO DYNAMIC
+               WS-MULTI-FILE-LIST-ENV ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MULTI-LIST-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -47,13 +124,255 @@
        FD  STATE-FILE.
        01  STATE-REC     PIC X(100).
 
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC   PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC PIC 9(7).
+
+       FD  FUZZY-FILE.
+       01  FUZZY-UNMATCH-REC PIC X(200).
+
+       FD  ZIPFMT-FILE.
+       01  ZIPFMT-REC     PIC X(100).
+
+       FD  ZIPWARN-FILE.
+       01  ZIPWARN-REC    PIC X(200).
+
+       FD  DUP-FILE.
+       01  DUP-REC        PIC X(520).
+
+       FD  TRACE-FILE.
+       01  TRACE-REC      PIC X(300).
+
+       FD  REJ-EMPTY-FILE.
+       01  REJ-EMPTY-REC    PIC X(500).
+
+       FD  REJ-NOSEG-FILE.
+       01  REJ-NOSEG-REC    PIC X(500).
+
+       FD  REJ-NOMATCH-FILE.
+       01  REJ-NOMATCH-REC  PIC X(500).
+
+       FD  REJ-TOOLONG-FILE.
+       01  REJ-TOOLONG-REC  PIC X(500).
+
+       FD  UNMATCHED-TOKENS-FILE.
+       01  UNMATCHED-TOKENS-REC  PIC X(80).
+
+       FD  PREV-EXTRACT-FILE.
+       01  PREV-EXTRACT-REC PIC X(500).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC      PIC X(500).
+
+       FD  TREND-FILE.
+       01  TREND-REC        PIC X(200).
+
+       FD  REFCHECK-FILE.
+       01  REFCHECK-REC     PIC X(200).
+
+       FD  MULTI-LIST-FILE.
+       01  MULTI-LIST-REC   PIC X(100).
+
        WORKING-STORAGE SECTION.
+       *> Checkpoint / restart 控制
+       01 CKP-FILE-STATUS     PIC XX.
+       01 CKP-INTERVAL        PIC 9(4) VALUE 100.
+       01 CKP-RESTART-POINT   PIC 9(7) VALUE 0.
+       01 CKP-RESTART-MODE    PIC X VALUE 'N'.
+       01 CKP-SKIP-COUNT      PIC 9(7) VALUE 0.
+
+       *> 參照檔日期版本探測
+       01 WS-REF-FILE-STATUS  PIC XX.
+       01 WS-REF-DATED-NAME   PIC X(100).
+
+       *> 檔名參數化：可用環境變數覆寫，
+       *> 未設定時沿用原本的固定檔名／當日日期戳記。
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-ENV-VALUE         PIC X(100).
+       01 WS-IN-FILE-NAME      PIC X(100).
+       01 WS-IN-FILE-STATUS    PIC XX.
+       *> SPILT_RERUN_UNMATCHED=Y 搭配 SPILT_IN_FILE 指向前一次的
+       *> reject_no_match_*.txt（或 UNMATCH-FILE）一起使用，針對先前
+       *> 沒比對成功的資料列重跑一次，通常是補完參照清單之後；這種
+       *> 來源檔案本身沒有 CSV 表頭，所以要跳過平常「丟掉第一行」
+       *> 的動作。
+       01 WS-RERUN-MODE-ENV    PIC X(1).
+       01 WS-RERUN-MODE        PIC X VALUE 'N'.
+           88 RERUN-MODE           VALUE 'Y'.
+       *> 重跑模式下，輸出/分流檔名一律加上這個前綴，避免跟同一天
+       *> 原本那次全量執行的報表或輸入來源檔撞名、互相覆寫。
+       01 WS-FILENAME-PREFIX   PIC X(6) VALUE SPACES.
+       *> SPILT_OUTPUT_FORMAT=FIXED 改用固定寬度定位輸出，給需要逐
+       *> 欄位定位讀取、而非用分號切欄位的下游系統使用；預設（未設
+       *> 定或非 FIXED）維持原本的分號分隔格式不變。
+       01 WS-OUTPUT-FORMAT-ENV PIC X(10).
+       01 WS-OUTPUT-FORMAT     PIC X VALUE 'N'.
+           88 FIXED-OUTPUT         VALUE 'Y'.
+       01 FIXED-OUT-REC.
+           05 FIXED-CHINESE     PIC X(60).
+           05 FIXED-ORIGINAL    PIC X(60).
+           05 FIXED-RM          PIC X(10).
+           05 FIXED-F           PIC X(10).
+           05 FIXED-BUILDING    PIC X(20).
+           05 FIXED-NO          PIC X(10).
+           05 FIXED-ALY         PIC X(10).
+           05 FIXED-LN          PIC X(10).
+           05 FIXED-SEC         PIC X(8).
+           05 FIXED-STREET      PIC X(30).
+           05 FIXED-AVENUE      PIC X(20).
+           05 FIXED-WAY         PIC X(15).
+           05 FIXED-BLVD        PIC X(20).
+           05 FIXED-ROAD        PIC X(20).
+           05 FIXED-DRIVE       PIC X(20).
+           05 FIXED-TOWN        PIC X(20).
+           05 FIXED-DIST        PIC X(20).
+           05 FIXED-CITY        PIC X(20).
+           05 FIXED-COUNTY      PIC X(20).
+           05 FIXED-PROVINCE    PIC X(20).
+           05 FIXED-STATE       PIC X(20).
+           05 FIXED-ZIP         PIC X(10).
+           05 FIXED-COUNTRY     PIC X(20).
+           05 FIXED-POBOX       PIC X(10).
+           05 FIXED-LOC1        PIC X(20).
+           05 FIXED-LOC2        PIC X(20).
+           05 FIXED-LOC3        PIC X(20).
+           05 FIXED-LOC4        PIC X(20).
+           05 FIXED-LOC5        PIC X(20).
+           05 FIXED-LOC6        PIC X(20).
+           05 FIXED-OTHER       PIC X(40).
+           05 FIXED-CONCAT      PIC X(60).
+           05 FIXED-SCORE       PIC X(6).
+           05 FIXED-ACCOUNT     PIC X(30).
+           05 FIXED-LANDMARK    PIC X(60).
+       *> SPILT_IN_FILE_LIST 指向的清單檔裡每一行是一個要合併處理
+       *> 的 input_ce.csv 來源；有設定且清單非空時才會啟用多檔
+       *> 合併模式，全部寫進同一批輸出/分流檔案。這種模式下不支援
+       *> checkpoint 續跑（續跑點是算單一檔案的行數），整批重新
+       *> 處理即可。
+       01 WS-MULTI-FILE-LIST-ENV PIC X(100).
+       01 WS-MULTI-FILE-MODE     PIC X VALUE 'N'.
+           88 MULTI-FILE-MODE        VALUE 'Y'.
+       01 MULTI-LIST-FILE-STATUS PIC XX.
+       01 MULTI-FILE-TABLE.
+           05 MULTI-FILE-ENTRY OCCURS 50 TIMES PIC X(100).
+       01 MULTI-FILE-COUNT       PIC 9(4) VALUE 0.
+       01 MULTI-FILE-IDX         PIC 9(4).
+       *> SPILT_DRY_RUN=Y 時整批資料照樣讀取、解析、分類，控制報表
+       *> 也照樣輸出，但輸出/分流/報告檔案本身不寫入任何資料列，
+       *> 也不更新 checkpoint、不追加歷史趨勢記錄，讓使用者能先
+       *> 確認統計結果再決定要不要真的跑一次正式批次。
+       01 WS-DRY-RUN-ENV         PIC X(1).
+       01 WS-DRY-RUN-MODE        PIC X VALUE 'N'.
+           88 DRY-RUN-MODE           VALUE 'Y'.
+       *> SPILT_LOOKUP_ADDRESS 有設定時跳過整個批次檔案處理，改成
+       *> 只針對這一筆文字跑比對邏輯，結果直接 DISPLAY 出來，供單筆
+       *> 查址/測試用，不寫任何輸出/分流檔案。可以只給地址本文
+       *> （例如 "Addr1, TaipeiCity"），也可以比照 input_ce.csv 格式
+       *> 自帶 Chinese;Original 兩欄（含分號）。
+       01 WS-LOOKUP-ENV          PIC X(100).
+       01 WS-LOOKUP-MODE         PIC X VALUE 'N'.
+           88 LOOKUP-MODE            VALUE 'Y'.
+       01 WS-LOOKUP-SEMI-COUNT   PIC 9(2) VALUE 0.
+       01 WS-OUT-FILE-NAME     PIC X(100).
+       01 WS-KEY-FILE-NAME     PIC X(100).
+       01 WS-LOC-FILE-NAME     PIC X(100).
+       01 WS-UNMATCH-FILE-NAME PIC X(100).
+       01 WS-COUNTRY-FILE-NAME PIC X(100).
+       01 WS-CITY-FILE-NAME    PIC X(100).
+       01 WS-STATE-FILE-NAME   PIC X(100).
+       01 WS-ZIPFMT-FILE-NAME  PIC X(100).
+       01 WS-ZIPWARN-FILE-NAME PIC X(100).
+       01 WS-DUP-FILE-NAME     PIC X(100).
+       01 WS-TRACE-FILE-NAME   PIC X(100).
+       01 WS-REJ-EMPTY-FILE-NAME   PIC X(100).
+       01 WS-REJ-NOSEG-FILE-NAME   PIC X(100).
+       01 WS-REJ-NOMATCH-FILE-NAME PIC X(100).
+       01 WS-REJ-TOOLONG-FILE-NAME PIC X(100).
+       01 WS-PREV-EXTRACT-FILE-NAME PIC X(100).
+       01 WS-EXTRACT-FILE-NAME      PIC X(100).
+       01 WS-TREND-FILE-NAME        PIC X(100).
+       01 WS-TREND-FILE-STATUS      PIC XX.
+       01 WS-REFCHECK-FILE-NAME     PIC X(100).
+       *> 參照檔驗證／清理統計：空白行直接略過不載入，
+       *> 同一份清單裡的重複項目也只留第一筆，兩者都記一行到
+       *> REFCHECK-FILE，方便事後回頭清理來源檔案。
+       01 CTL-REFCHECK-BLANK        PIC 9(5) VALUE 0.
+       01 CTL-REFCHECK-DUP          PIC 9(5) VALUE 0.
+       01 REFCHECK-DUP-SW           PIC X VALUE 'N'.
+       01 WS-DELTA-MODE             PIC X VALUE 'N'.
+       01 PREV-EXTRACT-FILE-EOF     PIC X VALUE 'N'.
+       01 WS-FUZZY-FILE-NAME   PIC X(100).
+       *> 控制總量統計
+       01 CTL-READ-COUNT      PIC 9(7) VALUE 0.
+       01 CTL-MATCH-COUNT     PIC 9(7) VALUE 0.
+       01 CTL-UNMATCH-COUNT   PIC 9(7) VALUE 0.
+       01 CTL-FILL-RM         PIC 9(7) VALUE 0.
+       01 CTL-FILL-F          PIC 9(7) VALUE 0.
+       01 CTL-FILL-BUILDING   PIC 9(7) VALUE 0.
+       01 CTL-FILL-STREET     PIC 9(7) VALUE 0.
+       01 CTL-FILL-CITY       PIC 9(7) VALUE 0.
+       01 CTL-FILL-STATE      PIC 9(7) VALUE 0.
+       01 CTL-FILL-ZIP        PIC 9(7) VALUE 0.
+       01 CTL-FILL-COUNTRY    PIC 9(7) VALUE 0.
+       *> 各國郵遞區號格式檢查
+       01 CTL-ZIP-BAD-FORMAT  PIC 9(7) VALUE 0.
+       01 CTL-SEGMENT-TRUNCATED PIC 9(7) VALUE 0.
+       *> 重複地址偵測
+       01 CTL-DUP-COUNT       PIC 9(7) VALUE 0.
+       *> 拒絕原因分類
+       01 CTL-REJ-EMPTY       PIC 9(7) VALUE 0.
+       01 CTL-REJ-NOSEG       PIC 9(7) VALUE 0.
+       01 CTL-REJ-NOMATCH     PIC 9(7) VALUE 0.
+       01 CTL-REJ-TOOLONG     PIC 9(7) VALUE 0.
+       *> 未比對成功資料列裡常見的段落，用來回頭補
+       *> keyword/city/state/country/location 清單內容。
+       01 TOKEN-FREQ-TABLE.
+           05 TOKEN-FREQ-ENTRY OCCURS 300 TIMES.
+               10 TOKEN-FREQ-TEXT  PIC X(60).
+               10 TOKEN-FREQ-COUNT PIC 9(5) VALUE 0.
+       01 TOKEN-FREQ-USED        PIC 9(4) VALUE 0.
+       01 TOKEN-FREQ-IDX         PIC 9(4).
+       01 TOKEN-FREQ-IDX2        PIC 9(4).
+       01 TOKEN-FREQ-MAX-IDX     PIC 9(4).
+       01 TOKEN-FREQ-FOUND-SW    PIC X VALUE 'N'.
+       01 TOKEN-FREQ-SWAP-TEXT   PIC X(60).
+       01 TOKEN-FREQ-SWAP-COUNT  PIC 9(5).
+       01 WS-UNMATCHED-TOKENS-FILE-NAME PIC X(100).
+       *> 增量執行模式
+       01 CTL-DELTA-SKIPPED   PIC 9(7) VALUE 0.
+       *> checkpoint 續跑時，直接跳過、不再重新處理的資料列數
+       01 CTL-RESTART-SKIPPED PIC 9(7) VALUE 0.
+       *> 第二輪模糊比對
+       01 CTL-FUZZY-COUNT     PIC 9(7) VALUE 0.
+       01 FUZZY-A              PIC X(100).
+       01 FUZZY-B              PIC X(100).
+       01 FUZZY-LEN-A          PIC 9(4).
+       01 FUZZY-LEN-B          PIC 9(4).
+       01 FUZZY-DIFF           PIC 9(4).
+       01 FUZZY-IDX            PIC 9(4).
+       01 FUZZY-MATCH-RESULT   PIC X VALUE 'N'.
+       01 CTL-PCT             PIC Z(3)9.99.
+       01 CTL-PCT-NUM         PIC S9(7)V99 COMP-3.
+       01 CTL-FILL-LABEL      PIC X(9).
+       01 CTL-FILL-COUNT-PARM PIC 9(7).
+       *> 整批跑完後核對：讀進來的資料列數應該剛好等於
+       *> 「第一輪就比對成功 + 還是 unmatched + 太長被拒 + 增量
+       *> 模式跳過 + checkpoint 續跑時直接略過」的總和（第二輪
+       *> 模糊比對救回來的筆數已經算進 CTL-MATCH-COUNT，同時也
+       *> 還留在 CTL-UNMATCH-COUNT 裡，兩邊都算才不會重複，所以
+       *> 要扣回來一次)，用來抓統計計數有沒有漏算或重複算的
+       *> 邏輯錯誤。
+       01 WS-RECON-EXPECTED   PIC 9(7).
+       01 WS-RECON-DIFF       PIC S9(7).
        01 EOF-FLAG       PIC X VALUE 'N'.
        01 KEY-FILE-EOF   PIC X VALUE 'N'.
        01 LOC-FILE-EOF   PIC X VALUE 'N'.
        01 CITY-FILE-EOF   PIC X VALUE 'N'.
        01 COUNTRY-FILE-EOF   PIC X VALUE 'N'.
        01 STATE-FILE-EOF   PIC X VALUE 'N'.
+       01 ZIPFMT-FILE-EOF   PIC X VALUE 'N'.
        01 HAS-MATCH      PIC X VALUE 'N'.
        01 FOUND          PIC X VALUE 'N'.
        01 LOC-FOUND      PIC X VALUE 'N'.
@@ -71,6 +390,34 @@
        01 KEY-LEN       PIC 9(4).
        01 TEST-FIELD     PIC X(50).
 
+       *> 跨段比對：把相鄰兩個逗號段落接成一個字串，用來比對
+       *> 被逗號誤拆成兩段的城市/行政區名稱（例如 "New, York"）。
+       01 JOINED-FIELD   PIC X(100).
+
+       *> Chinese 欄位拆段比對：跟 ORIGINAL 一樣用逗號拆，拿拆出來
+       *> 的每一段去查 City/State/Country/Location 對照表，
+       *> 只補還是空白的欄位，不覆蓋 ORIGINAL 那邊已經比對出來的值。
+       01 CHI-REMAINING    PIC X(500).
+       01 CHI-PTR          PIC 9(4).
+       01 CHI-IDX          PIC 9(4).
+       01 CHI-SEG-COUNT    PIC 9(4).
+       01 WS-CHI-MAX-SEGMENTS PIC 9(4) VALUE 20.
+       01 CHI-SEGMENTS.
+           05 CHI-SEG-ENTRY OCCURS 20 TIMES PIC X(100).
+
+       *> RFC4180 雙引號欄位處理，引號內的逗號/分號
+       *> 先換成內部占位字元，拆完欄位後再換回原本的符號。
+       01 NORM-CSV-SRC     PIC X(500).
+       01 NORM-CSV-OUT     PIC X(500).
+       01 WS-CSV-LEN       PIC 9(4).
+       01 WS-CSV-IDX       PIC 9(4).
+       01 WS-CSV-OUT-PTR   PIC 9(4).
+       01 WS-CSV-CHAR      PIC X(1).
+       01 WS-CSV-NEXT-CHAR PIC X(1).
+       01 WS-CSV-INQUOTE   PIC X VALUE 'N'.
+       01 WS-CSV-COMMA-PH  PIC X(1) VALUE X"01".
+       01 WS-CSV-SEMI-PH   PIC X(1) VALUE X"02".
+
        01 RM             PIC X(50) .
        01 F              PIC X(50) .
        01 BUILDING         PIC X(50) .
@@ -91,6 +438,7 @@
        01 COUNTY         PIC X(50) .
        01 ZIP            PIC X(50) .
        01 COUNTRY         PIC X(50) .
+       01 BOX-NO          PIC X(50) .
        01 NUMBER-FILED   PIC X(50) .
        01 LOCATION1      PIC X(50) .
        01 LOCATION2      PIC X(50) .
@@ -102,6 +450,24 @@
        01 CHINESE        PIC X(500).
        01 ORIGINAL       PIC X(500).
        01 CONCAT       PIC X(500).
+       *> input_ce.csv 每一行可以選擇性地多帶第三個分號分隔欄位，
+       *> 放客戶/帳號等識別代碼（Chinese;Original;AccountID），沒有
+       *> 第三欄的舊格式資料列仍照原樣處理，ACCOUNT-ID 維持空白。
+       *> 不論有沒有比對到地址，這個欄位都原樣帶到輸出記錄最後一欄。
+       01 ACCOUNT-ID     PIC X(30).
+
+       *> 地址欄位裡括號內的文字（例如「近XX捷運站出口」「地下室」）
+       *> 通常是地標/備註而不是地址本身的一部分，拆段落之前先整段
+       *> 抽出來放進 LANDMARK，括號（含括號本身）從 REMAINING 挖掉，
+       *> 避免備註裡的逗號把後面的地址段落拆亂，也避免備註文字
+       *> 被誤判成 Keyword/City 等地址欄位。同一筆資料有多組括號時
+       *> 依出現順序用逗號接起來。
+       01 LANDMARK       PIC X(200).
+       01 WS-PAREN-SCAN  PIC 9(4).
+       01 WS-PAREN-OPEN  PIC 9(4).
+       01 WS-PAREN-CLOSE PIC 9(4).
+       01 WS-PAREN-LEN   PIC 9(4).
+       01 WS-PAREN-INNER PIC X(200).
 
        01 KEY-COUNT      PIC 9(4) VALUE 0.
        01 LOC-COUNT      PIC 9(4) VALUE 0.
@@ -119,10 +485,50 @@
            05 CITY-ITEM OCCURS 500 TIMES PIC X(100) . 
        01 STATES.
            05 STATE-ITEM OCCURS 500 TIMES PIC X(100) .
+       *> 各國郵遞區號格式規則：一行一筆，
+       *> 格式為 國家名稱,類別(N=純數字/A=英數混合),最短長度,最長長度
+       01 ZIPFMT-COUNT    PIC 9(4) VALUE 0.
+       01 ZIPFMTS.
+           05 ZIPFMT-ITEM OCCURS 100 TIMES.
+               10 ZIPFMT-COUNTRY   PIC X(30).
+               10 ZIPFMT-TYPE      PIC X(1).
+               10 ZIPFMT-MIN-LEN   PIC 9(2).
+               10 ZIPFMT-MAX-LEN   PIC 9(2).
+       01 ZIPFMT-IDX       PIC 9(4).
+       01 ZIPFMT-FOUND     PIC X VALUE 'N'.
+       01 ZIPFMT-ZIP-LEN   PIC 9(4).
+       01 ZIPFMT-OK        PIC X VALUE 'Y'.
+       *> 重複地址偵測：記錄已經處理過的原始地址，
+       *> 超過容量後不再查驗，只在 summary 裡註記總筆數已涵蓋不到。
+       01 DUP-CHECK-COUNT  PIC 9(5) VALUE 0.
+       01 DUP-CHECK-TABLE.
+           05 DUP-CHECK-ITEM OCCURS 5000 TIMES PIC X(500).
+       01 DUP-IDX          PIC 9(5).
+       01 DUP-FOUND        PIC X VALUE 'N'.
+       01 DUP-OVER-CAPACITY PIC X VALUE 'N'.
+       *> 增量執行：前一份 extract 的內容載入記憶體，
+       *> 跟這次的資料列逐一比對，比對到就代表昨天已經處理過了。
+       01 PREV-EXTRACT-COUNT  PIC 9(5) VALUE 0.
+       01 PREV-EXTRACT-TABLE.
+           05 PREV-EXTRACT-ITEM OCCURS 5000 TIMES PIC X(500).
+       01 PREV-EXTRACT-IDX    PIC 9(5).
+       01 PREV-FOUND          PIC X VALUE 'N'.
+       *> 比對過程追蹤：呼叫 WRITE-TRACE-LINE 前
+       *> 先設好這三個欄位。
+       01 TRACE-FIELD-NAME PIC X(20).
+       01 TRACE-MATCH-SRC  PIC X(30).
+       01 TRACE-VALUE      PIC X(100).
+       *> 比對品質分數：29 個輸出欄位裡有幾個不是空白
+       01 MATCH-SCORE-FILLED PIC 9(4) VALUE 0.
+       01 MATCH-SCORE-TOTAL  PIC 9(4) VALUE 29.
+       01 MATCH-SCORE-PCT    PIC 999.
+       01 MATCH-SCORE-DISP   PIC ZZ9.
        *> 拆分後的欄位陣列
        01 FIELD-ARRAY.
            05 FIELD-ENTRY OCCURS 200 TIMES PIC X(100).
        01 FIELD-COUNT PIC 9(4) VALUE 0.
+       *> 逗號拆段上限，與 FIELD-ENTRY 的 OCCURS 一致
+       01 WS-MAX-SEGMENTS PIC 9(4) VALUE 200.
 
        01 NO-CHECK-LEN    PIC 9(4).
        01 FIRST-CHAR   PIC X.
@@ -143,21 +549,83 @@
        01 TMP-START   PIC 9(4).
        01 IS-STATE             PIC X VALUE 'N'.
        01 WS-TEMP PIC X(200) .
+       01 OUT-PTR PIC 9(4).
        77 WS-FIRST-FIELD PIC X VALUE 'Y'.
-       
+
+       *> F 欄位（樓層）進來的寫法五花八門：地下室樓層（B1、B2F、
+       *> BASEMENT1）跟樓層範圍（3-5F、3F~5F）在不同資料來源常有
+       *> 不同寫法，NORMALIZE-FLOOR 統一成 "B<n>F" 跟 "<n1>F-<n2>F"
+       *> 這兩種固定格式，方便後續報表/下游系統比對，單一樓層
+       *> （例如 "3F"）維持原樣不動。
+       01 WS-FLOOR-WORK      PIC X(50).
+       01 WS-FLOOR-UPPER     PIC X(50).
+       01 WS-FLOOR-LEN       PIC 9(4).
+       01 WS-FLOOR-SCAN      PIC 9(4).
+       01 WS-FLOOR-NUM1      PIC X(10).
+       01 WS-FLOOR-NUM2      PIC X(10).
+       01 WS-FLOOR-RUN-COUNT   PIC 9(4).
+       01 WS-FLOOR-RUN1-START  PIC 9(4).
+       01 WS-FLOOR-RUN1-LEN    PIC 9(4).
+       01 WS-FLOOR-RUN2-START  PIC 9(4).
+       01 WS-FLOOR-RUN2-LEN    PIC 9(4).
+       01 WS-FLOOR-HAS-SEP     PIC X VALUE 'N'.
+       01 WS-FLOOR-BASEMENT-TALLY PIC 9(4).
+       01 WS-FLOOR-IS-BASEMENT PIC X VALUE 'N'.
+           88 FLOOR-IS-BASEMENT     VALUE 'Y'.
+
 
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM INIT-FILE-NAMES
+
+           OPEN OUTPUT REFCHECK-FILE
+           MOVE SPACES TO REFCHECK-REC
+           STRING "Reference-file validation/cleanup pass"
+               DELIMITED BY SIZE INTO REFCHECK-REC
+           WRITE REFCHECK-REC
+
            *> 讀 KEYWORD
            OPEN INPUT KEY-FILE
            PERFORM UNTIL KEY-FILE-EOF = 'Y'
                READ KEY-FILE
                    AT END MOVE 'Y' TO KEY-FILE-EOF
                    NOT AT END
-                       ADD 1 TO KEY-COUNT
-                       MOVE FUNCTION TRIM(KEY-REC) TO KEY-ENTRY
-                       (KEY-COUNT)
+                       IF FUNCTION TRIM(KEY-REC) = SPACES
+                           ADD 1 TO CTL-REFCHECK-BLANK
+                           MOVE SPACES TO REFCHECK-REC
+                           STRING "keywords.txt: blank line skipped"
+                               DELIMITED BY SIZE INTO REFCHECK-REC
+                           WRITE REFCHECK-REC
+                       ELSE
+                           MOVE 'N' TO REFCHECK-DUP-SW
+                           PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                           TMP-POS > KEY-COUNT
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  KEY-ENTRY(TMP-POS))) =
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  KEY-REC))
+                                   MOVE 'Y' TO REFCHECK-DUP-SW
+                               END-IF
+                           END-PERFORM
+                           IF REFCHECK-DUP-SW = 'Y'
+                               ADD 1 TO CTL-REFCHECK-DUP
+                               MOVE SPACES TO REFCHECK-REC
+                               STRING "keywords.txt: duplicate entry "
+                                   "skipped - " FUNCTION TRIM(KEY-REC)
+                                   DELIMITED BY SIZE INTO REFCHECK-REC
+                               WRITE REFCHECK-REC
+                           ELSE
+                               IF KEY-COUNT >= 200
+                                  DISPLAY "FATAL: keywords.txt exceeds "
+                                      "KEYWORDS table capacity (200)"
+                                  PERFORM ABEND-CAPACITY-EXCEEDED
+                               END-IF
+                               ADD 1 TO KEY-COUNT
+                               MOVE FUNCTION TRIM(KEY-REC) TO KEY-ENTRY
+                               (KEY-COUNT)
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE KEY-FILE
@@ -168,9 +636,41 @@
                READ CITY-FILE
                    AT END MOVE 'Y' TO CITY-FILE-EOF
                    NOT AT END
-                       ADD 1 TO CITY-COUNT
-                       MOVE FUNCTION TRIM(CITY-REC) TO CITY-ITEM(
-                        CITY-COUNT)
+                       IF FUNCTION TRIM(CITY-REC) = SPACES
+                           ADD 1 TO CTL-REFCHECK-BLANK
+                           MOVE SPACES TO REFCHECK-REC
+                           STRING "city.txt: blank line skipped"
+                               DELIMITED BY SIZE INTO REFCHECK-REC
+                           WRITE REFCHECK-REC
+                       ELSE
+                           MOVE 'N' TO REFCHECK-DUP-SW
+                           PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                           TMP-POS > CITY-COUNT
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  CITY-ITEM(TMP-POS))) =
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  CITY-REC))
+                                   MOVE 'Y' TO REFCHECK-DUP-SW
+                               END-IF
+                           END-PERFORM
+                           IF REFCHECK-DUP-SW = 'Y'
+                               ADD 1 TO CTL-REFCHECK-DUP
+                               MOVE SPACES TO REFCHECK-REC
+                               STRING "city.txt: duplicate entry "
+                                   "skipped - " FUNCTION TRIM(CITY-REC)
+                                   DELIMITED BY SIZE INTO REFCHECK-REC
+                               WRITE REFCHECK-REC
+                           ELSE
+                               IF CITY-COUNT >= 500
+                                   DISPLAY "FATAL: city.txt exceeds "
+                                       "CITYS table capacity (500)"
+                                   PERFORM ABEND-CAPACITY-EXCEEDED
+                               END-IF
+                               ADD 1 TO CITY-COUNT
+                               MOVE FUNCTION TRIM(CITY-REC)
+                                   TO CITY-ITEM(CITY-COUNT)
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE CITY-FILE
@@ -181,9 +681,42 @@
                READ COUNTRY-FILE
                    AT END MOVE 'Y' TO COUNTRY-FILE-EOF
                    NOT AT END
-                       ADD 1 TO COUNTRY-COUNT
-                       MOVE FUNCTION TRIM(COUNTRY-REC) TO COUNTRY-ITEM(
-                        COUNTRY-COUNT)
+                       IF FUNCTION TRIM(COUNTRY-REC) = SPACES
+                           ADD 1 TO CTL-REFCHECK-BLANK
+                           MOVE SPACES TO REFCHECK-REC
+                           STRING "country.txt: blank line skipped"
+                               DELIMITED BY SIZE INTO REFCHECK-REC
+                           WRITE REFCHECK-REC
+                       ELSE
+                           MOVE 'N' TO REFCHECK-DUP-SW
+                           PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                           TMP-POS > COUNTRY-COUNT
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  COUNTRY-ITEM(TMP-POS))) =
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  COUNTRY-REC))
+                                   MOVE 'Y' TO REFCHECK-DUP-SW
+                               END-IF
+                           END-PERFORM
+                           IF REFCHECK-DUP-SW = 'Y'
+                               ADD 1 TO CTL-REFCHECK-DUP
+                               MOVE SPACES TO REFCHECK-REC
+                               STRING "country.txt: duplicate entry "
+                                   "skipped - "
+                                   FUNCTION TRIM(COUNTRY-REC)
+                                   DELIMITED BY SIZE INTO REFCHECK-REC
+                               WRITE REFCHECK-REC
+                           ELSE
+                               IF COUNTRY-COUNT >= 500
+                                   DISPLAY "FATAL: country.txt exceeds "
+                                       "COUNTRYS table capacity (500)"
+                                   PERFORM ABEND-CAPACITY-EXCEEDED
+                               END-IF
+                               ADD 1 TO COUNTRY-COUNT
+                               MOVE FUNCTION TRIM(COUNTRY-REC) TO
+                                   COUNTRY-ITEM(COUNTRY-COUNT)
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE COUNTRY-FILE
@@ -194,9 +727,41 @@
                READ STATE-FILE
                    AT END MOVE 'Y' TO STATE-FILE-EOF
                    NOT AT END
-                       ADD 1 TO STATE-COUNT
-                       MOVE FUNCTION TRIM(STATE-REC) TO STATE-ITEM(
-                        STATE-COUNT)
+                       IF FUNCTION TRIM(STATE-REC) = SPACES
+                           ADD 1 TO CTL-REFCHECK-BLANK
+                           MOVE SPACES TO REFCHECK-REC
+                           STRING "state.txt: blank line skipped"
+                               DELIMITED BY SIZE INTO REFCHECK-REC
+                           WRITE REFCHECK-REC
+                       ELSE
+                           MOVE 'N' TO REFCHECK-DUP-SW
+                           PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                           TMP-POS > STATE-COUNT
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  STATE-ITEM(TMP-POS))) =
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  STATE-REC))
+                                   MOVE 'Y' TO REFCHECK-DUP-SW
+                               END-IF
+                           END-PERFORM
+                           IF REFCHECK-DUP-SW = 'Y'
+                               ADD 1 TO CTL-REFCHECK-DUP
+                               MOVE SPACES TO REFCHECK-REC
+                               STRING "state.txt: duplicate entry "
+                                   "skipped - " FUNCTION TRIM(STATE-REC)
+                                   DELIMITED BY SIZE INTO REFCHECK-REC
+                               WRITE REFCHECK-REC
+                           ELSE
+                               IF STATE-COUNT >= 500
+                                   DISPLAY "FATAL: state.txt exceeds "
+                                       "STATES table capacity (500)"
+                                   PERFORM ABEND-CAPACITY-EXCEEDED
+                               END-IF
+                               ADD 1 TO STATE-COUNT
+                               MOVE FUNCTION TRIM(STATE-REC)
+                                   TO STATE-ITEM(STATE-COUNT)
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE STATE-FILE
@@ -207,70 +772,1185 @@
                READ LOC-FILE
                    AT END MOVE 'Y' TO LOC-FILE-EOF
                    NOT AT END
-                       ADD 1 TO LOC-COUNT
-                       MOVE FUNCTION TRIM(LOC-REC) TO LOC-ITEM(
-                        LOC-COUNT)
+                       IF FUNCTION TRIM(LOC-REC) = SPACES
+                           ADD 1 TO CTL-REFCHECK-BLANK
+                           MOVE SPACES TO REFCHECK-REC
+                           STRING "location.txt: blank line skipped"
+                               DELIMITED BY SIZE INTO REFCHECK-REC
+                           WRITE REFCHECK-REC
+                       ELSE
+                           MOVE 'N' TO REFCHECK-DUP-SW
+                           PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                           TMP-POS > LOC-COUNT
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  LOC-ITEM(TMP-POS))) =
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  LOC-REC))
+                                   MOVE 'Y' TO REFCHECK-DUP-SW
+                               END-IF
+                           END-PERFORM
+                           IF REFCHECK-DUP-SW = 'Y'
+                               ADD 1 TO CTL-REFCHECK-DUP
+                               MOVE SPACES TO REFCHECK-REC
+                               STRING "location.txt: duplicate entry "
+                                   "skipped - " FUNCTION TRIM(LOC-REC)
+                                   DELIMITED BY SIZE INTO REFCHECK-REC
+                               WRITE REFCHECK-REC
+                           ELSE
+                               IF LOC-COUNT >= 500
+                                  DISPLAY "FATAL: location.txt exceeds "
+                                      "LOCATIONS table capacity (500)"
+                                  PERFORM ABEND-CAPACITY-EXCEEDED
+                               END-IF
+                               ADD 1 TO LOC-COUNT
+                               MOVE FUNCTION TRIM(LOC-REC) TO LOC-ITEM(
+                                LOC-COUNT)
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE LOC-FILE
 
-           OPEN INPUT IN-FILE OUTPUT OUT-FILE UNMATCH-FILE
+           MOVE SPACES TO REFCHECK-REC
+           STRING "Blank lines skipped: " CTL-REFCHECK-BLANK
+               "  Duplicate entries skipped: " CTL-REFCHECK-DUP
+               DELIMITED BY SIZE INTO REFCHECK-REC
+           WRITE REFCHECK-REC
+           CLOSE REFCHECK-FILE
 
-           *> CSV 首行
-           MOVE SPACES TO OUT-REC
-           STRING 
-               "Chinese;Original;Room/RM;Floor/F;Building;NO;ALY;"
-               "LN/Lane;Sec;"
-               "Street/St;Avenue/Ave;Way;Boulevard/Blvd;Road/Rd;"
-               "Drive/Dr;Town;Dist/District;City;County;Province;State;"
-               "Zip;Country;"
-               *>"Location1;Location2;Location3;Location4"
-               *>";Location5;Location6;"
-               "Other;Concat"
-               DELIMITED BY SIZE INTO OUT-REC
-           WRITE OUT-REC
-
-           *> 跳過首行
-           READ IN-FILE AT END MOVE 'Y' TO EOF-FLAG END-READ
+           *> 讀 ZIPFMT
+           OPEN INPUT ZIPFMT-FILE
+           PERFORM UNTIL ZIPFMT-FILE-EOF = 'Y'
+               READ ZIPFMT-FILE
+                   AT END MOVE 'Y' TO ZIPFMT-FILE-EOF
+                   NOT AT END
+                       IF ZIPFMT-COUNT >= 100
+                           DISPLAY "FATAL: zipformat.txt exceeds "
+                               "ZIPFMTS table capacity (100)"
+                           PERFORM ABEND-CAPACITY-EXCEEDED
+                       END-IF
+                       ADD 1 TO ZIPFMT-COUNT
+                       UNSTRING ZIPFMT-REC DELIMITED BY ","
+                           INTO ZIPFMT-COUNTRY(ZIPFMT-COUNT)
+                                ZIPFMT-TYPE(ZIPFMT-COUNT)
+                                ZIPFMT-MIN-LEN(ZIPFMT-COUNT)
+                                ZIPFMT-MAX-LEN(ZIPFMT-COUNT)
+                       END-UNSTRING
+               END-READ
+           END-PERFORM
+           CLOSE ZIPFMT-FILE
+
+           *> 參照清單都已經載入，單筆查址模式到這裡就可以直接處理
+           *> 那一筆文字並結束，不必再進入整批檔案處理的流程。
+           IF LOOKUP-MODE
+               PERFORM LOOKUP-ADDRESS-MODE
+               STOP RUN
+           END-IF
+
+           *> 若有指定前一份 extract（通常是昨天跑完的
+           *> 存檔），載入記憶體供逐筆比對，跳過已經處理過的資料列。
+           IF WS-DELTA-MODE = 'Y'
+               OPEN INPUT PREV-EXTRACT-FILE
+               PERFORM UNTIL PREV-EXTRACT-FILE-EOF = 'Y'
+                   READ PREV-EXTRACT-FILE
+                       AT END MOVE 'Y' TO PREV-EXTRACT-FILE-EOF
+                       NOT AT END
+                           IF PREV-EXTRACT-COUNT >= 5000
+                               DISPLAY "WARNING: prior extract exceeds "
+                                   "PREV-EXTRACT table capacity (5000) "
+                                   "- delta comparison is partial"
+                               MOVE 'Y' TO PREV-EXTRACT-FILE-EOF
+                           ELSE
+                               ADD 1 TO PREV-EXTRACT-COUNT
+                               MOVE PREV-EXTRACT-REC TO
+                                   PREV-EXTRACT-ITEM(PREV-EXTRACT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PREV-EXTRACT-FILE
+           END-IF
+
+           *> 讀取 checkpoint，判斷這是全新的一次執行還是從中斷點續跑
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CHECKPOINT-REC > 0
+                           MOVE CHECKPOINT-REC TO CKP-RESTART-POINT
+                           MOVE 'Y' TO CKP-RESTART-MODE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           *> 多檔合併模式不支援 checkpoint 續跑（PROCESS-INPUT-FILE
+           *> 一律整批重新處理所有來源檔案），所以即使上次有留下
+           *> checkpoint，輸出檔還是要用 OUTPUT 從頭蓋過，不能用
+           *> EXTEND 續接，否則這次重新處理的資料會整批重複附加。
+           IF CKP-RESTART-MODE = 'Y' AND NOT MULTI-FILE-MODE
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND UNMATCH-FILE
+               OPEN EXTEND ZIPWARN-FILE
+               OPEN EXTEND DUP-FILE
+               OPEN EXTEND TRACE-FILE
+               OPEN EXTEND REJ-EMPTY-FILE
+               OPEN EXTEND REJ-NOSEG-FILE
+               OPEN EXTEND REJ-NOMATCH-FILE
+               OPEN EXTEND REJ-TOOLONG-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT UNMATCH-FILE
+               OPEN OUTPUT ZIPWARN-FILE
+               OPEN OUTPUT DUP-FILE
+               OPEN OUTPUT TRACE-FILE
+               OPEN OUTPUT REJ-EMPTY-FILE
+               OPEN OUTPUT REJ-NOSEG-FILE
+               OPEN OUTPUT REJ-NOMATCH-FILE
+               OPEN OUTPUT REJ-TOOLONG-FILE
+               OPEN OUTPUT EXTRACT-FILE
+
+               *> CSV 首行（只在全新執行時寫一次）
+               MOVE SPACES TO OUT-REC
+               IF FIXED-OUTPUT
+                   MOVE SPACES TO FIXED-OUT-REC
+                   MOVE "Chinese"    TO FIXED-CHINESE
+                   MOVE "Original"   TO FIXED-ORIGINAL
+                   MOVE "Room/RM"    TO FIXED-RM
+                   MOVE "Floor/F"    TO FIXED-F
+                   MOVE "Building"   TO FIXED-BUILDING
+                   MOVE "NO"         TO FIXED-NO
+                   MOVE "ALY"        TO FIXED-ALY
+                   MOVE "LN/Lane"    TO FIXED-LN
+                   MOVE "Sec"        TO FIXED-SEC
+                   MOVE "Street/St"  TO FIXED-STREET
+                   MOVE "Avenue/Ave" TO FIXED-AVENUE
+                   MOVE "Way"        TO FIXED-WAY
+                   MOVE "Blvd"       TO FIXED-BLVD
+                   MOVE "Road/Rd"    TO FIXED-ROAD
+                   MOVE "Drive/Dr"   TO FIXED-DRIVE
+                   MOVE "Town"       TO FIXED-TOWN
+                   MOVE "Dist"       TO FIXED-DIST
+                   MOVE "City"       TO FIXED-CITY
+                   MOVE "County"     TO FIXED-COUNTY
+                   MOVE "Province"   TO FIXED-PROVINCE
+                   MOVE "State"      TO FIXED-STATE
+                   MOVE "Zip"        TO FIXED-ZIP
+                   MOVE "Country"    TO FIXED-COUNTRY
+                   MOVE "POBox"      TO FIXED-POBOX
+                   MOVE "Location1"  TO FIXED-LOC1
+                   MOVE "Location2"  TO FIXED-LOC2
+                   MOVE "Location3"  TO FIXED-LOC3
+                   MOVE "Location4"  TO FIXED-LOC4
+                   MOVE "Location5"  TO FIXED-LOC5
+                   MOVE "Location6"  TO FIXED-LOC6
+                   MOVE "Other"      TO FIXED-OTHER
+                   MOVE "Concat"     TO FIXED-CONCAT
+                   MOVE "Score"      TO FIXED-SCORE
+                   MOVE "AccountID"  TO FIXED-ACCOUNT
+                   MOVE "Landmark"   TO FIXED-LANDMARK
+                   MOVE FIXED-OUT-REC TO OUT-REC
+               ELSE
+                   STRING
+                     "Chinese;Original;Room/RM;Floor/F;Building;NO;ALY;"
+                     "LN/Lane;Sec;"
+                     "Street/St;Avenue/Ave;Way;Boulevard/Blvd;Road/Rd;"
+                     "Drive/Dr;Town;Dist/District;City;County;Province;"
+                     "State;Zip;Country;POBox;"
+                     "Location1;Location2;Location3;Location4"
+                     ";Location5;Location6;"
+                     "Other;Concat;Score;AccountID;Landmark"
+                     DELIMITED BY SIZE INTO OUT-REC
+               END-IF
+               IF NOT DRY-RUN-MODE
+                   WRITE OUT-REC
+               END-IF
+           END-IF
+
+           *> 單檔模式沿用 INIT-FILE-NAMES 設好的 WS-IN-FILE-NAME；
+           *> 多檔合併模式則依序把清單裡每個檔名代入處理。
+           IF MULTI-FILE-MODE
+               PERFORM VARYING MULTI-FILE-IDX FROM 1 BY 1
+                       UNTIL MULTI-FILE-IDX > MULTI-FILE-COUNT
+                   MOVE MULTI-FILE-ENTRY(MULTI-FILE-IDX)
+                       TO WS-IN-FILE-NAME
+                   PERFORM PROCESS-INPUT-FILE
+               END-PERFORM
+           ELSE
+               PERFORM PROCESS-INPUT-FILE
+           END-IF
+
+           CLOSE OUT-FILE UNMATCH-FILE ZIPWARN-FILE DUP-FILE
+               TRACE-FILE REJ-EMPTY-FILE REJ-NOSEG-FILE
+               REJ-NOMATCH-FILE REJ-TOOLONG-FILE EXTRACT-FILE
+
+           *> 對 UNMATCH-FILE 做第二輪模糊比對，
+           *> 盡量救回因拼字誤差而沒有 match 到的地址
+           PERFORM SECOND-PASS-FUZZY-MATCH
+
+           *> 把沒比對成功資料列裡常見的段落整理成報表，
+           *> 提示回頭該補哪些參照清單項目。
+           PERFORM WRITE-UNMATCHED-TOKEN-REPORT
+
+           *> 正常跑完，清除 checkpoint，下次就是全新的一次執行
+           *> （dry run 沒有真的處理資料，checkpoint 維持原樣不動）
+           IF NOT DRY-RUN-MODE
+               MOVE 0 TO CHECKPOINT-REC
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           PERFORM WRITE-CONTROL-REPORT
+           STOP RUN.
+
+       ABEND-CAPACITY-EXCEEDED.
+           DISPLAY "AddressSplitterFinal aborting: a reference file has"
+           " grown past its lookup table size. Trim the file or raise"
+           " the OCCURS limit before rerunning."
+           STOP RUN.
+
+       *> 單筆查址模式：把 SPILT_LOOKUP_ADDRESS 的內容當成一筆資料列，
+       *> 跑跟批次處理同一套比對邏輯（PROCESS-RECORD-DETAIL），再把
+       *> 拆解出來的各欄位直接 DISPLAY 出來，方便在改參照清單之後
+       *> 快速確認某一筆地址會拆成什麼樣子，不必跑一次整批、也不會
+       *> 留下任何輸出/分流檔案或動到 checkpoint。
+       LOOKUP-ADDRESS-MODE.
+           MOVE 'Y' TO WS-DRY-RUN-MODE
+
+           MOVE 0 TO WS-LOOKUP-SEMI-COUNT
+           INSPECT FUNCTION TRIM(WS-LOOKUP-ENV) TALLYING
+               WS-LOOKUP-SEMI-COUNT FOR ALL ';'
+
+           MOVE SPACES TO IN-REC
+           IF WS-LOOKUP-SEMI-COUNT > 0
+               MOVE FUNCTION TRIM(WS-LOOKUP-ENV) TO IN-REC
+           ELSE
+               STRING ";" FUNCTION TRIM(WS-LOOKUP-ENV)
+                   DELIMITED BY SIZE INTO IN-REC
+           END-IF
+
+           PERFORM PROCESS-RECORD-DETAIL
+
+           DISPLAY "================================================="
+           DISPLAY "Address lookup result for: "
+               FUNCTION TRIM(WS-LOOKUP-ENV)
+           DISPLAY "================================================="
+           IF HAS-MATCH = 'Y'
+               DISPLAY "Match       : YES"
+           ELSE
+               DISPLAY "Match       : NO"
+           END-IF
+           DISPLAY "Room/RM     : " FUNCTION TRIM(RM)
+           DISPLAY "Floor/F     : " FUNCTION TRIM(F)
+           DISPLAY "Building    : " FUNCTION TRIM(BUILDING)
+           DISPLAY "NO          : " FUNCTION TRIM(NUMBER-FILED)
+           DISPLAY "ALY         : " FUNCTION TRIM(ALY)
+           DISPLAY "LN/Lane     : " FUNCTION TRIM(LN_LANE)
+           DISPLAY "Sec         : " FUNCTION TRIM(SEC)
+           DISPLAY "Street/St   : " FUNCTION TRIM(STREET_ST)
+           DISPLAY "Avenue/Ave  : " FUNCTION TRIM(AVENUE_AVE)
+           DISPLAY "Way         : " FUNCTION TRIM(WAY)
+           DISPLAY "Boulevard   : " FUNCTION TRIM(BOULEVARD_BLVD)
+           DISPLAY "Road/Rd     : " FUNCTION TRIM(ROAD_RD)
+           DISPLAY "Drive/Dr    : " FUNCTION TRIM(DRIVE_DR)
+           DISPLAY "Town        : " FUNCTION TRIM(TOWN)
+           DISPLAY "District    : " FUNCTION TRIM(DISTRICT)
+           DISPLAY "City        : " FUNCTION TRIM(CITY)
+           DISPLAY "County      : " FUNCTION TRIM(COUNTY)
+           DISPLAY "Province    : " FUNCTION TRIM(PROVINCE)
+           DISPLAY "State       : " FUNCTION TRIM(STATE)
+           DISPLAY "Zip         : " FUNCTION TRIM(ZIP)
+           DISPLAY "Country     : " FUNCTION TRIM(COUNTRY)
+           DISPLAY "POBox       : " FUNCTION TRIM(BOX-NO)
+           DISPLAY "Location1   : " FUNCTION TRIM(LOCATION1)
+           DISPLAY "Location2   : " FUNCTION TRIM(LOCATION2)
+           DISPLAY "Location3   : " FUNCTION TRIM(LOCATION3)
+           DISPLAY "Location4   : " FUNCTION TRIM(LOCATION4)
+           DISPLAY "Location5   : " FUNCTION TRIM(LOCATION5)
+           DISPLAY "Location6   : " FUNCTION TRIM(LOCATION6)
+           DISPLAY "Other       : " FUNCTION TRIM(OTHER-FIELD)
+           DISPLAY "Concat      : " FUNCTION TRIM(CONCAT)
+           DISPLAY "Score       : " FUNCTION TRIM(MATCH-SCORE-DISP)
+           DISPLAY "AccountID   : " FUNCTION TRIM(ACCOUNT-ID)
+           DISPLAY "Landmark    : " FUNCTION TRIM(LANDMARK).
+
+       *> 處理 WS-IN-FILE-NAME 目前指到的那一個來源檔案：開檔、
+       *> 視情況跳過表頭/續跑點、逐行處理、再關檔。輸出/分流檔案
+       *> 由呼叫端（MAIN-PARA）開一次就好，這裡只管 IN-FILE 本身，
+       *> 多檔合併模式才能把好幾個來源檔案併寫進同一批輸出。
+       PROCESS-INPUT-FILE.
+           MOVE 'N' TO EOF-FLAG
+           OPEN INPUT IN-FILE
+
+           *> 跳過首行（重跑模式的來源檔案沒有表頭，不必跳過）
+           IF NOT RERUN-MODE
+               READ IN-FILE AT END MOVE 'Y' TO EOF-FLAG END-READ
+           END-IF
+
+           *> 若是續跑，把已處理過的資料列直接跳過，不再重覆輸出
+           *> （多檔合併模式不支援 checkpoint 續跑，整批重新處理）
+           IF CKP-RESTART-MODE = 'Y' AND NOT MULTI-FILE-MODE
+               MOVE 0 TO CKP-SKIP-COUNT
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   OR CKP-SKIP-COUNT >= CKP-RESTART-POINT
+                   READ IN-FILE
+                       AT END MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO CKP-SKIP-COUNT
+                           ADD 1 TO CTL-READ-COUNT
+                           ADD 1 TO CTL-RESTART-SKIPPED
+                   END-READ
+               END-PERFORM
+           END-IF
 
            *> 處理每一行
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ IN-FILE
                    AT END MOVE 'Y' TO EOF-FLAG
                    NOT AT END
-                       PERFORM PROCESS-RECORD
+                       ADD 1 TO CTL-READ-COUNT
+                       IF WS-IN-FILE-STATUS = '06'
+                           PERFORM GUARD-TOOLONG-RECORD
+                       ELSE
+                           PERFORM PROCESS-RECORD
+                       END-IF
+                       IF FUNCTION MOD(CTL-READ-COUNT, CKP-INTERVAL) = 0
+                           AND NOT DRY-RUN-MODE
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE IN-FILE.
+
+       SECOND-PASS-FUZZY-MATCH.
+           MOVE 'N' TO EOF-FLAG
+           OPEN INPUT UNMATCH-FILE
+           OPEN OUTPUT FUZZY-FILE
+           OPEN EXTEND OUT-FILE
+
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ UNMATCH-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM FUZZY-RETRY-RECORD
                END-READ
            END-PERFORM
 
-           CLOSE IN-FILE OUT-FILE UNMATCH-FILE
-           STOP RUN.
+           CLOSE UNMATCH-FILE FUZZY-FILE OUT-FILE.
+
+       FUZZY-RETRY-RECORD.
+           MOVE 'N' TO HAS-MATCH
+           MOVE SPACES TO RM F ALY LN_LANE SEC STREET_ST AVENUE_AVE
+               WAY BOULEVARD_BLVD ROAD_RD DRIVE_DR TOWN DISTRICT CITY
+               STATE PROVINCE COUNTY ZIP NUMBER-FILED
+               LOCATION1 LOCATION2 LOCATION3 LOCATION4 LOCATION5
+               LOCATION6 COUNTRY BUILDING NUMBER-FILED BOX-NO
+               OTHER-FIELD CHINESE ORIGINAL CONCAT ACCOUNT-ID LANDMARK
+
+           *> 同樣先攤平雙引號欄位再拆段。
+           MOVE UNMATCH-REC TO NORM-CSV-SRC
+           PERFORM NORMALIZE-CSV-QUOTES
+
+           UNSTRING NORM-CSV-OUT DELIMITED BY ';'
+               INTO CHINESE, ORIGINAL, ACCOUNT-ID
+           INSPECT CHINESE REPLACING ALL WS-CSV-SEMI-PH BY ';'
+           INSPECT CHINESE REPLACING ALL WS-CSV-COMMA-PH BY ','
+           INSPECT ORIGINAL REPLACING ALL WS-CSV-SEMI-PH BY ';'
+
+           MOVE ORIGINAL TO REMAINING
+           INSPECT ORIGINAL REPLACING ALL WS-CSV-COMMA-PH BY ','
+
+           *> 拆逗號之前先把括號內的地標/備註文字抽出來，
+           *> 免得備註本身的逗號把後面的地址段落拆亂。
+           MOVE SPACES TO LANDMARK
+           PERFORM EXTRACT-LANDMARK-NOTES
+
+           MOVE 1 TO PTR
+           MOVE 1 TO IDX
+           PERFORM UNTIL PTR > FUNCTION LENGTH(REMAINING)
+                      OR IDX > WS-MAX-SEGMENTS
+               UNSTRING REMAINING DELIMITED BY ","
+                   INTO FIELD-ENTRY(IDX)
+                   WITH POINTER PTR
+               END-UNSTRING
+               INSPECT FIELD-ENTRY(IDX) REPLACING ALL
+                   WS-CSV-COMMA-PH BY ','
+               ADD 1 TO IDX
+           END-PERFORM
+           SUBTRACT 1 FROM IDX GIVING FIELD-COUNT
+           IF PTR <= FUNCTION LENGTH(REMAINING)
+               ADD 1 TO CTL-SEGMENT-TRUNCATED
+               DISPLAY "WARNING: comma segments truncated at "
+                   WS-MAX-SEGMENTS " for UNMATCH-FILE record"
+           END-IF
+
+           *> 逐欄位嘗試模糊比對 CITY / STATE / COUNTRY / LOCATION
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > FIELD-COUNT
+               IF FUNCTION TRIM(FIELD-ENTRY(IDX)) NOT = SPACES
+                   MOVE FUNCTION TRIM(FIELD-ENTRY(IDX)) TO FUZZY-A
+
+                   IF CITY = SPACES
+                       PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                       TMP-POS > CITY-COUNT OR HAS-MATCH = 'Y'
+                           MOVE FUNCTION TRIM(CITY-ITEM(TMP-POS))
+                               TO FUZZY-B
+                           PERFORM FUZZY-MATCH-CHECK
+                           IF FUZZY-MATCH-RESULT = 'Y'
+                               MOVE FIELD-ENTRY(IDX) TO FIELD-FILL
+                               PERFORM CHECK-ZIP
+                               MOVE FUZZY-A TO CITY
+                               MOVE SPACES TO FIELD-ENTRY(IDX)
+                               MOVE 'Y' TO HAS-MATCH
+                           END-IF
+                       END-PERFORM
+                   END-IF
+
+                   IF HAS-MATCH NOT = 'Y' AND STATE = SPACES
+                       PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                       TMP-POS > STATE-COUNT OR HAS-MATCH = 'Y'
+                           MOVE FUNCTION TRIM(STATE-ITEM(TMP-POS))
+                               TO FUZZY-B
+                           PERFORM FUZZY-MATCH-CHECK
+                           IF FUZZY-MATCH-RESULT = 'Y'
+                               MOVE FUZZY-A TO STATE
+                               MOVE SPACES TO FIELD-ENTRY(IDX)
+                               MOVE 'Y' TO HAS-MATCH
+                           END-IF
+                       END-PERFORM
+                   END-IF
+
+                   IF HAS-MATCH NOT = 'Y' AND COUNTRY = SPACES
+                       PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                       TMP-POS > COUNTRY-COUNT OR HAS-MATCH = 'Y'
+                           MOVE FUNCTION TRIM(COUNTRY-ITEM(TMP-POS))
+                               TO FUZZY-B
+                           PERFORM FUZZY-MATCH-CHECK
+                           IF FUZZY-MATCH-RESULT = 'Y'
+                               MOVE FUZZY-A TO COUNTRY
+                               MOVE SPACES TO FIELD-ENTRY(IDX)
+                               MOVE 'Y' TO HAS-MATCH
+                           END-IF
+                       END-PERFORM
+                   END-IF
+
+                   IF HAS-MATCH NOT = 'Y'
+                       PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                       TMP-POS > LOC-COUNT OR HAS-MATCH = 'Y'
+                           MOVE FUNCTION TRIM(LOC-ITEM(TMP-POS))
+                               TO FUZZY-B
+                           PERFORM FUZZY-MATCH-CHECK
+                           IF FUZZY-MATCH-RESULT = 'Y'
+                               MOVE FIELD-ENTRY(IDX) TO FIELD-FILL
+                               PERFORM OUTPUT-LOCATION
+                               MOVE SPACES TO FIELD-ENTRY(IDX)
+                               MOVE 'Y' TO HAS-MATCH
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF HAS-MATCH = 'Y'
+               ADD 1 TO CTL-FUZZY-COUNT
+               ADD 1 TO CTL-MATCH-COUNT
+               PERFORM OUTPUT-COLUMN
+           ELSE
+               MOVE UNMATCH-REC TO FUZZY-UNMATCH-REC
+               IF NOT DRY-RUN-MODE
+                   WRITE FUZZY-UNMATCH-REC
+               END-IF
+           END-IF.
+
+       *> 比較兩個已去空白的字串，長度相同且至多差 1 個字元
+       *> （且長度至少 4）時視為模糊相符，避免短字誤判。
+       FUZZY-MATCH-CHECK.
+           MOVE 'N' TO FUZZY-MATCH-RESULT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FUZZY-A)) TO FUZZY-LEN-A
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FUZZY-B)) TO FUZZY-LEN-B
+           MOVE 0 TO FUZZY-DIFF
+           IF FUZZY-LEN-A = FUZZY-LEN-B AND FUZZY-LEN-A >= 4
+               PERFORM VARYING FUZZY-IDX FROM 1 BY 1 UNTIL
+               FUZZY-IDX > FUZZY-LEN-A
+                   IF FUNCTION UPPER-CASE(FUZZY-A(FUZZY-IDX:1)) NOT =
+                      FUNCTION UPPER-CASE(FUZZY-B(FUZZY-IDX:1))
+                       ADD 1 TO FUZZY-DIFF
+                   END-IF
+               END-PERFORM
+               IF FUZZY-DIFF <= 1
+                   MOVE 'Y' TO FUZZY-MATCH-RESULT
+               END-IF
+           END-IF.
+
+       INIT-FILE-NAMES.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE 'input_ce.csv' TO WS-IN-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_IN_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-IN-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO WS-RERUN-MODE-ENV
+           ACCEPT WS-RERUN-MODE-ENV FROM ENVIRONMENT
+               'SPILT_RERUN_UNMATCHED'
+           IF FUNCTION UPPER-CASE(WS-RERUN-MODE-ENV) = 'Y'
+               MOVE 'Y' TO WS-RERUN-MODE
+               MOVE 'rerun_' TO WS-FILENAME-PREFIX
+           END-IF
+
+           MOVE SPACES TO WS-OUTPUT-FORMAT-ENV
+           ACCEPT WS-OUTPUT-FORMAT-ENV FROM ENVIRONMENT
+               'SPILT_OUTPUT_FORMAT'
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OUTPUT-FORMAT-ENV))
+              = 'FIXED'
+               MOVE 'Y' TO WS-OUTPUT-FORMAT
+           END-IF
+
+           MOVE SPACES TO WS-MULTI-FILE-LIST-ENV
+           ACCEPT WS-MULTI-FILE-LIST-ENV FROM ENVIRONMENT
+               'SPILT_IN_FILE_LIST'
+           IF FUNCTION TRIM(WS-MULTI-FILE-LIST-ENV) NOT = SPACES
+               PERFORM LOAD-MULTI-FILE-LIST
+               IF MULTI-FILE-COUNT > 0
+                   MOVE 'Y' TO WS-MULTI-FILE-MODE
+               END-IF
+           END-IF
+
+           MOVE SPACES TO WS-DRY-RUN-ENV
+           ACCEPT WS-DRY-RUN-ENV FROM ENVIRONMENT 'SPILT_DRY_RUN'
+           IF FUNCTION UPPER-CASE(WS-DRY-RUN-ENV) = 'Y'
+               MOVE 'Y' TO WS-DRY-RUN-MODE
+           END-IF
+
+           MOVE SPACES TO WS-LOOKUP-ENV
+           ACCEPT WS-LOOKUP-ENV FROM ENVIRONMENT 'SPILT_LOOKUP_ADDRESS'
+           IF FUNCTION TRIM(WS-LOOKUP-ENV) NOT = SPACES
+               MOVE 'Y' TO WS-LOOKUP-MODE
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX) 'test_1016_'
+               WS-RUN-DATE '.csv'
+               DELIMITED BY SIZE INTO WS-OUT-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_OUT_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-OUT-FILE-NAME
+           END-IF
+
+           MOVE 'keywords.txt' TO WS-KEY-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_KEY_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-KEY-FILE-NAME
+           ELSE
+               MOVE SPACES TO WS-REF-DATED-NAME
+               STRING 'keywords_' WS-RUN-DATE '.txt'
+                   DELIMITED BY SIZE INTO WS-REF-DATED-NAME
+               MOVE WS-REF-DATED-NAME TO WS-KEY-FILE-NAME
+               OPEN INPUT KEY-FILE
+               IF WS-REF-FILE-STATUS = '00'
+                   CLOSE KEY-FILE
+               ELSE
+                   MOVE 'keywords.txt' TO WS-KEY-FILE-NAME
+               END-IF
+           END-IF
+
+           MOVE 'location.txt' TO WS-LOC-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_LOC_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-LOC-FILE-NAME
+           ELSE
+               MOVE SPACES TO WS-REF-DATED-NAME
+               STRING 'location_' WS-RUN-DATE '.txt'
+                   DELIMITED BY SIZE INTO WS-REF-DATED-NAME
+               MOVE WS-REF-DATED-NAME TO WS-LOC-FILE-NAME
+               OPEN INPUT LOC-FILE
+               IF WS-REF-FILE-STATUS = '00'
+                   CLOSE LOC-FILE
+               ELSE
+                   MOVE 'location.txt' TO WS-LOC-FILE-NAME
+               END-IF
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX) 'unmatched_'
+               WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-UNMATCH-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_UNMATCH_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-UNMATCH-FILE-NAME
+           END-IF
+
+           MOVE 'country.txt' TO WS-COUNTRY-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_COUNTRY_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-COUNTRY-FILE-NAME
+           ELSE
+               MOVE SPACES TO WS-REF-DATED-NAME
+               STRING 'country_' WS-RUN-DATE '.txt'
+                   DELIMITED BY SIZE INTO WS-REF-DATED-NAME
+               MOVE WS-REF-DATED-NAME TO WS-COUNTRY-FILE-NAME
+               OPEN INPUT COUNTRY-FILE
+               IF WS-REF-FILE-STATUS = '00'
+                   CLOSE COUNTRY-FILE
+               ELSE
+                   MOVE 'country.txt' TO WS-COUNTRY-FILE-NAME
+               END-IF
+           END-IF
+
+           MOVE 'city.txt' TO WS-CITY-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_CITY_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CITY-FILE-NAME
+           ELSE
+               MOVE SPACES TO WS-REF-DATED-NAME
+               STRING 'city_' WS-RUN-DATE '.txt'
+                   DELIMITED BY SIZE INTO WS-REF-DATED-NAME
+               MOVE WS-REF-DATED-NAME TO WS-CITY-FILE-NAME
+               OPEN INPUT CITY-FILE
+               IF WS-REF-FILE-STATUS = '00'
+                   CLOSE CITY-FILE
+               ELSE
+                   MOVE 'city.txt' TO WS-CITY-FILE-NAME
+               END-IF
+           END-IF
+
+           MOVE 'state.txt' TO WS-STATE-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_STATE_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-STATE-FILE-NAME
+           ELSE
+               MOVE SPACES TO WS-REF-DATED-NAME
+               STRING 'state_' WS-RUN-DATE '.txt'
+                   DELIMITED BY SIZE INTO WS-REF-DATED-NAME
+               MOVE WS-REF-DATED-NAME TO WS-STATE-FILE-NAME
+               OPEN INPUT STATE-FILE
+               IF WS-REF-FILE-STATUS = '00'
+                   CLOSE STATE-FILE
+               ELSE
+                   MOVE 'state.txt' TO WS-STATE-FILE-NAME
+               END-IF
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX) 'fuzzy_unmatched_'
+               WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-FUZZY-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_FUZZY_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-FUZZY-FILE-NAME
+           END-IF
+
+           MOVE 'zipformat.txt' TO WS-ZIPFMT-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_ZIPFMT_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-ZIPFMT-FILE-NAME
+           ELSE
+               MOVE SPACES TO WS-REF-DATED-NAME
+               STRING 'zipformat_' WS-RUN-DATE '.txt'
+                   DELIMITED BY SIZE INTO WS-REF-DATED-NAME
+               MOVE WS-REF-DATED-NAME TO WS-ZIPFMT-FILE-NAME
+               OPEN INPUT ZIPFMT-FILE
+               IF WS-REF-FILE-STATUS = '00'
+                   CLOSE ZIPFMT-FILE
+               ELSE
+                   MOVE 'zipformat.txt' TO WS-ZIPFMT-FILE-NAME
+               END-IF
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'zip_format_warnings_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-ZIPWARN-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_ZIPWARN_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-ZIPWARN-FILE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'duplicate_addresses_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-DUP-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_DUP_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-DUP-FILE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'match_trace_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-TRACE-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_TRACE_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-TRACE-FILE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'reject_empty_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-REJ-EMPTY-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_REJ_EMPTY_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-REJ-EMPTY-FILE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'reject_no_segments_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-REJ-NOSEG-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_REJ_NOSEG_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-REJ-NOSEG-FILE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'reject_no_match_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-REJ-NOMATCH-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_REJ_NOMATCH_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-REJ-NOMATCH-FILE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'reject_too_long_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-REJ-TOOLONG-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_REJ_TOOLONG_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-REJ-TOOLONG-FILE-NAME
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'frequent_unmatched_tokens_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-UNMATCHED-TOKENS-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT
+               'SPILT_UNMATCHED_TOKENS_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-UNMATCHED-TOKENS-FILE-NAME
+           END-IF
+
+           *> 只有指定了前一份 extract 檔名才會進入
+           *> 增量執行模式；沒有指定就照平常全量處理。
+           MOVE SPACES TO WS-PREV-EXTRACT-FILE-NAME
+           ACCEPT WS-PREV-EXTRACT-FILE-NAME FROM ENVIRONMENT
+               'SPILT_PREV_EXTRACT_FILE'
+           IF WS-PREV-EXTRACT-FILE-NAME NOT = SPACES
+               MOVE 'Y' TO WS-DELTA-MODE
+           ELSE
+               MOVE 'N' TO WS-DELTA-MODE
+           END-IF
+
+           STRING FUNCTION TRIM(WS-FILENAME-PREFIX)
+               'extract_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-EXTRACT-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_EXTRACT_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-EXTRACT-FILE-NAME
+           END-IF
+
+           MOVE 'trend_log.txt' TO WS-TREND-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_TREND_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-TREND-FILE-NAME
+           END-IF
+
+           STRING 'reference_check_' WS-RUN-DATE '.txt'
+               DELIMITED BY SIZE INTO WS-REFCHECK-FILE-NAME
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'SPILT_REFCHECK_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-REFCHECK-FILE-NAME
+           END-IF.
+
+       *> 把 SPILT_IN_FILE_LIST 指到的清單檔整個讀進
+       *> MULTI-FILE-TABLE，每一行是一個要合併處理的來源檔名；
+       *> 清單檔找不到就維持單檔模式（沿用 SPILT_IN_FILE/預設檔名）。
+       LOAD-MULTI-FILE-LIST.
+           MOVE 0 TO MULTI-FILE-COUNT
+           OPEN INPUT MULTI-LIST-FILE
+           IF MULTI-LIST-FILE-STATUS = '00'
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = 'Y'
+                   READ MULTI-LIST-FILE
+                       AT END MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF FUNCTION TRIM(MULTI-LIST-REC) NOT = SPACES
+                               IF MULTI-FILE-COUNT >= 50
+                                   DISPLAY "WARNING: SPILT_IN_FILE_"
+                                       "LIST exceeds 50-entry capacity"
+                                       " - extra files ignored"
+                               ELSE
+                                   ADD 1 TO MULTI-FILE-COUNT
+                                   MOVE FUNCTION TRIM(MULTI-LIST-REC)
+                                       TO MULTI-FILE-ENTRY(
+                                       MULTI-FILE-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MULTI-LIST-FILE
+               MOVE 'N' TO EOF-FLAG
+           ELSE
+               DISPLAY "WARNING: SPILT_IN_FILE_LIST file not found - "
+                   "falling back to SPILT_IN_FILE/input_ce.csv"
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CTL-READ-COUNT TO CHECKPOINT-REC
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "AddressSplitterFinal Control Totals"
+               DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Records read from input_ce.csv : "
+               CTL-READ-COUNT DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Records matched (HAS-MATCH)    : "
+               CTL-MATCH-COUNT DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Records written to UNMATCH-FILE: "
+               CTL-UNMATCH-COUNT DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Recovered by 2nd-pass fuzzy match: "
+               CTL-FUZZY-COUNT DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Zip codes failing country format check: "
+               CTL-ZIP-BAD-FORMAT DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Records with comma segments truncated : "
+               CTL-SEGMENT-TRUNCATED DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Duplicate addresses detected          : "
+               CTL-DUP-COUNT DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Rejects - empty ORIGINAL               : "
+               CTL-REJ-EMPTY DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Rejects - no comma segments            : "
+               CTL-REJ-NOSEG DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Rejects - no reference-list match      : "
+               CTL-REJ-NOMATCH DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Rejects - record too long for input    : "
+               CTL-REJ-TOOLONG DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Delta mode - already in prior extract  : "
+               CTL-DELTA-SKIPPED DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Checkpoint restart - already processed : "
+               CTL-RESTART-SKIPPED DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           PERFORM RECONCILE-ROW-COUNTS
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "Field fill-rate (of matched records):"
+               DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE "RM       " TO CTL-FILL-LABEL
+           MOVE CTL-FILL-RM TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           MOVE "F        " TO CTL-FILL-LABEL
+           MOVE CTL-FILL-F TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           MOVE "BUILDING " TO CTL-FILL-LABEL
+           MOVE CTL-FILL-BUILDING TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           MOVE "STREET_ST" TO CTL-FILL-LABEL
+           MOVE CTL-FILL-STREET TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           MOVE "CITY     " TO CTL-FILL-LABEL
+           MOVE CTL-FILL-CITY TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           MOVE "STATE    " TO CTL-FILL-LABEL
+           MOVE CTL-FILL-STATE TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           MOVE "ZIP      " TO CTL-FILL-LABEL
+           MOVE CTL-FILL-ZIP TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           MOVE "COUNTRY  " TO CTL-FILL-LABEL
+           MOVE CTL-FILL-COUNTRY TO CTL-FILL-COUNT-PARM
+           PERFORM WRITE-FILL-RATE-LINE
+
+           CLOSE SUMMARY-FILE
+
+           *> dry run 只是預覽統計結果，不是真的跑過一次，不把假設性
+           *> 的比對率併入 trend_log.txt 的歷史記錄。
+           IF NOT DRY-RUN-MODE
+               PERFORM WRITE-TREND-LINE
+           END-IF.
+
+       *> 核對整批跑完後讀進來的資料列數，有沒有跟後面各個分流
+       *> 的筆數加總起來一致，抓出統計計數漏算或重複算的錯誤。
+       RECONCILE-ROW-COUNTS.
+           COMPUTE WS-RECON-EXPECTED =
+               CTL-REJ-TOOLONG + CTL-DELTA-SKIPPED + CTL-RESTART-SKIPPED
+               + CTL-UNMATCH-COUNT + CTL-MATCH-COUNT - CTL-FUZZY-COUNT
+           COMPUTE WS-RECON-DIFF = CTL-READ-COUNT - WS-RECON-EXPECTED
+
+           MOVE SPACES TO SUMMARY-REC
+           IF WS-RECON-DIFF = 0
+               STRING "Row-count reconciliation OK: " CTL-READ-COUNT
+                   " read = " WS-RECON-EXPECTED " accounted for"
+                   DELIMITED BY SIZE INTO SUMMARY-REC
+           ELSE
+               STRING "Row-count reconciliation MISMATCH: "
+                   CTL-READ-COUNT " read vs " WS-RECON-EXPECTED
+                   " accounted for (diff " WS-RECON-DIFF ")"
+                   DELIMITED BY SIZE INTO SUMMARY-REC
+               DISPLAY "WARNING: " FUNCTION TRIM(SUMMARY-REC)
+           END-IF
+           WRITE SUMMARY-REC.
+
+       *> 每次執行都把這一行附加到 trend_log.txt 後面，
+       *> 累積出一份跨日期的比對率歷史記錄，供事後追蹤趨勢用。
+       WRITE-TREND-LINE.
+           IF CTL-MATCH-COUNT > 0
+               COMPUTE CTL-PCT-NUM ROUNDED =
+                   (CTL-MATCH-COUNT * 100) / CTL-READ-COUNT
+           ELSE
+               MOVE 0 TO CTL-PCT-NUM
+           END-IF
+           MOVE CTL-PCT-NUM TO CTL-PCT
+
+           MOVE SPACES TO TREND-REC
+           STRING WS-RUN-DATE "," CTL-READ-COUNT "," CTL-MATCH-COUNT
+               "," CTL-UNMATCH-COUNT "," CTL-FUZZY-COUNT ","
+               FUNCTION TRIM(CTL-PCT)
+               DELIMITED BY SIZE INTO TREND-REC
+
+           OPEN EXTEND TREND-FILE
+           IF WS-TREND-FILE-STATUS NOT = '00'
+               OPEN OUTPUT TREND-FILE
+           END-IF
+           WRITE TREND-REC
+           CLOSE TREND-FILE.
+
+       WRITE-FILL-RATE-LINE.
+           MOVE SPACES TO SUMMARY-REC
+           IF CTL-MATCH-COUNT > 0
+               COMPUTE CTL-PCT-NUM ROUNDED =
+                   (CTL-FILL-COUNT-PARM * 100) / CTL-MATCH-COUNT
+           ELSE
+               MOVE 0 TO CTL-PCT-NUM
+           END-IF
+           MOVE CTL-PCT-NUM TO CTL-PCT
+           STRING "  " CTL-FILL-LABEL ": "
+               CTL-FILL-COUNT-PARM " / " CTL-MATCH-COUNT
+               " (" FUNCTION TRIM(CTL-PCT) "%)"
+               DELIMITED BY SIZE INTO SUMMARY-REC
+           WRITE SUMMARY-REC.
+
+       *> input_ce.csv 單一行若超過 IN-REC 宣告的長度，GnuCOBOL
+       *> 會把這一行拆成好幾段讀進來，每一段都回傳 FILE STATUS
+       *> '06'，直到最後一段才恢復成 '00'。這裡把第一段存成樣本記
+       *> 到 REJ-TOOLONG-FILE，再把剩下的段落讀完但不當成新的一筆
+       *> 資料處理，避免同一行地址被拆成好幾筆各自比對，弄亂後面
+       *> 的統計跟比對結果。
+       GUARD-TOOLONG-RECORD.
+           ADD 1 TO CTL-REJ-TOOLONG
+           DISPLAY "WARNING: input_ce.csv record " CTL-READ-COUNT
+               " exceeds " FUNCTION LENGTH(IN-REC)
+               " characters - rejected, see reject_too_long file"
+           MOVE IN-REC TO REJ-TOOLONG-REC
+           IF NOT DRY-RUN-MODE
+               WRITE REJ-TOOLONG-REC
+           END-IF
+           PERFORM UNTIL WS-IN-FILE-STATUS NOT = '06'
+               READ IN-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+           END-PERFORM.
 
        PROCESS-RECORD.
+           *> 這次跑到的資料列一律先存進今天的
+           *> extract，供明天的增量執行當作「昨天的 extract」。
+           MOVE IN-REC TO EXTRACT-REC
+           IF NOT DRY-RUN-MODE
+               WRITE EXTRACT-REC
+           END-IF
+
+           MOVE 'N' TO PREV-FOUND
+           IF WS-DELTA-MODE = 'Y'
+               PERFORM CHECK-PREV-EXTRACT
+           END-IF
+
+           IF PREV-FOUND = 'Y'
+               ADD 1 TO CTL-DELTA-SKIPPED
+           ELSE
+               PERFORM PROCESS-RECORD-DETAIL
+           END-IF.
+
+       *> 逐一找出 REMAINING 裡的「(...)」括號段落，把括號內文字
+       *> 接進 LANDMARK（多組用逗號接起來），並把整段括號（含括號
+       *> 本身）從 REMAINING 挖掉，換成空白，這樣後面以逗號拆段落、
+       *> 比對 Keyword/City 等規則都不會被備註文字干擾。最多處理
+       *> 5 組括號，找不到左括號就結束；左括號後面沒有對應右括號
+       *> 的殘缺資料，就只把那個左括號自己清掉，避免無窮迴圈。
+       EXTRACT-LANDMARK-NOTES.
+           PERFORM VARYING WS-PAREN-SCAN FROM 1 BY 1
+                   UNTIL WS-PAREN-SCAN > 5
+               MOVE 0 TO WS-PAREN-OPEN
+               MOVE 0 TO WS-PAREN-CLOSE
+               PERFORM VARYING POS FROM 1 BY 1
+                       UNTIL POS > FUNCTION LENGTH(REMAINING)
+                          OR WS-PAREN-OPEN > 0
+                   IF REMAINING(POS:1) = '('
+                       MOVE POS TO WS-PAREN-OPEN
+                   END-IF
+               END-PERFORM
+
+               IF WS-PAREN-OPEN = 0
+                   EXIT PERFORM
+               END-IF
+
+               ADD 1 TO WS-PAREN-OPEN GIVING POS
+               PERFORM VARYING POS FROM POS BY 1
+                       UNTIL POS > FUNCTION LENGTH(REMAINING)
+                          OR WS-PAREN-CLOSE > 0
+                   IF REMAINING(POS:1) = ')'
+                       MOVE POS TO WS-PAREN-CLOSE
+                   END-IF
+               END-PERFORM
+
+               IF WS-PAREN-CLOSE > WS-PAREN-OPEN
+                   COMPUTE WS-PAREN-LEN =
+                       WS-PAREN-CLOSE - WS-PAREN-OPEN - 1
+                   IF WS-PAREN-LEN > 0
+                       MOVE SPACES TO WS-PAREN-INNER
+                       MOVE REMAINING(WS-PAREN-OPEN + 1: WS-PAREN-LEN)
+                           TO WS-PAREN-INNER
+                       IF FUNCTION TRIM(LANDMARK) = SPACES
+                           MOVE FUNCTION TRIM(WS-PAREN-INNER)
+                               TO LANDMARK
+                       ELSE
+                           STRING FUNCTION TRIM(LANDMARK) ","
+                               FUNCTION TRIM(WS-PAREN-INNER)
+                               DELIMITED BY SIZE INTO LANDMARK
+                       END-IF
+                   END-IF
+                   COMPUTE WS-PAREN-LEN =
+                       WS-PAREN-CLOSE - WS-PAREN-OPEN + 1
+                   MOVE SPACES TO REMAINING(WS-PAREN-OPEN: WS-PAREN-LEN)
+               ELSE
+                   MOVE SPACE TO REMAINING(WS-PAREN-OPEN: 1)
+               END-IF
+           END-PERFORM.
+
+       PROCESS-RECORD-DETAIL.
            MOVE 'N' TO HAS-MATCH
            MOVE SPACES TO RM F ALY LN_LANE SEC STREET_ST AVENUE_AVE
                WAY BOULEVARD_BLVD ROAD_RD DRIVE_DR TOWN DISTRICT CITY
                STATE PROVINCE COUNTY ZIP NUMBER-FILED
-               LOCATION1 LOCATION2 LOCATION3 LOCATION4 LOCATION5 
-               LOCATION6 COUNTRY BUILDING NUMBER-FILED
-               OTHER-FIELD CHINESE ORIGINAL CONCAT
-       
-           UNSTRING IN-REC DELIMITED BY ';'
-               INTO CHINESE, ORIGINAL
-       
+               LOCATION1 LOCATION2 LOCATION3 LOCATION4 LOCATION5
+               LOCATION6 COUNTRY BUILDING NUMBER-FILED BOX-NO
+               OTHER-FIELD CHINESE ORIGINAL CONCAT ACCOUNT-ID LANDMARK
+
+           *> 先把雙引號包住的欄位攤平，讓引號內的
+           *> 逗號/分號不會被當成分隔符號。
+           MOVE IN-REC TO NORM-CSV-SRC
+           PERFORM NORMALIZE-CSV-QUOTES
+
+           *> 第三欄（ACCOUNT-ID）是選擇性的客戶/帳號識別代碼，
+           *> 舊格式資料列沒有這一欄時 UNSTRING 就讓它維持上面
+           *> 重置好的空白。
+           UNSTRING NORM-CSV-OUT DELIMITED BY ';'
+               INTO CHINESE, ORIGINAL, ACCOUNT-ID
+           INSPECT CHINESE REPLACING ALL WS-CSV-SEMI-PH BY ';'
+           INSPECT CHINESE REPLACING ALL WS-CSV-COMMA-PH BY ','
+           INSPECT ORIGINAL REPLACING ALL WS-CSV-SEMI-PH BY ';'
+
            MOVE ORIGINAL TO REMAINING
-       
+           INSPECT ORIGINAL REPLACING ALL WS-CSV-COMMA-PH BY ','
+
+           *> 拆逗號之前先把括號內的地標/備註文字抽出來，
+           *> 免得備註本身的逗號把後面的地址段落拆亂。
+           MOVE SPACES TO LANDMARK
+           PERFORM EXTRACT-LANDMARK-NOTES
+
            *> 以逗號拆段落
            MOVE 1 TO PTR
            MOVE 1 TO IDX
-           PERFORM UNTIL PTR > FUNCTION LENGTH(REMAINING) OR IDX > 30
-               UNSTRING REMAINING DELIMITED BY "," 
+           PERFORM UNTIL PTR > FUNCTION LENGTH(REMAINING)
+                      OR IDX > WS-MAX-SEGMENTS
+               UNSTRING REMAINING DELIMITED BY ","
                    INTO FIELD-ENTRY(IDX)
                    WITH POINTER PTR
-               END-UNSTRING           
+               END-UNSTRING
+               INSPECT FIELD-ENTRY(IDX) REPLACING ALL
+                   WS-CSV-COMMA-PH BY ','
                ADD 1 TO IDX
            END-PERFORM
-           
+
            SUBTRACT 1 FROM IDX GIVING FIELD-COUNT
+           IF PTR <= FUNCTION LENGTH(REMAINING)
+               ADD 1 TO CTL-SEGMENT-TRUNCATED
+               DISPLAY "WARNING: comma segments truncated at "
+                   WS-MAX-SEGMENTS " for input_ce.csv record"
+           END-IF
+
+           *> 城市/行政區名稱被逗號誤拆成相鄰兩段時，先接回去查一次，
+           *> 免得單一段落的 Keyword／City 比對把其中一段先行消耗掉。
+           IF FIELD-COUNT > 1
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > FIELD-COUNT - 1
+                   PERFORM MATCH-MULTI-TOKEN-CITY-DISTRICT
+               END-PERFORM
+           END-IF
 
            *> Keyword 比對
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > FIELD-COUNT
@@ -289,10 +1969,19 @@
                            (POS: KEY-LEN)
                            ) = FUNCTION UPPER-CASE(FUNCTION TRIM
                               (KEY-ENTRY(TMP-POS)))
+                           AND (POS = 1 OR NOT (FUNCTION UPPER-CASE
+                              (TEMP-FIELD(POS - 1:1)) >= 'A' AND
+                              FUNCTION UPPER-CASE(TEMP-FIELD(POS - 1:1))
+                              <= 'Z'))
                                MOVE 'Y' TO HAS-MATCH
                                PERFORM OUTPUT-KEYWORD
+                               MOVE "KEYWORD" TO TRACE-FIELD-NAME
+                               MOVE FUNCTION UPPER-CASE(KEY-ENTRY(
+                                   TMP-POS)) TO TRACE-MATCH-SRC
+                               MOVE TEMP-FIELD TO TRACE-VALUE
+                               PERFORM WRITE-TRACE-LINE
                                *> 把已匹配的 Keyword 從欄位中刪掉
-                               MOVE SPACE TO 
+                               MOVE SPACE TO
                                FIELD-ENTRY(IDX)
                                EXIT PERFORM
                            END-IF
@@ -320,11 +2009,19 @@
                            (POS: KEY-LEN)
                            ) = FUNCTION UPPER-CASE(FUNCTION TRIM
                               (CITY-ITEM(TMP-POS)))
+                           AND (POS = 1 OR NOT (FUNCTION UPPER-CASE
+                              (TEMP-FIELD(POS - 1:1)) >= 'A' AND
+                              FUNCTION UPPER-CASE(TEMP-FIELD(POS - 1:1))
+                              <= 'Z'))
                            MOVE FIELD-ENTRY(IDX) TO FIELD-FILL
                            PERFORM CHECK-ZIP
                            MOVE TEMP-FIELD TO CITY
                            MOVE SPACES TO FIELD-ENTRY(IDX)
                            MOVE 'Y' TO HAS-MATCH
+                           MOVE "CITY" TO TRACE-FIELD-NAME
+                           MOVE "city.txt" TO TRACE-MATCH-SRC
+                           MOVE TEMP-FIELD TO TRACE-VALUE
+                           PERFORM WRITE-TRACE-LINE
 
                            MOVE 0 TO FIELD-LEN
                            MOVE SPACE TO TEMP-FIELD
@@ -338,7 +2035,10 @@
 
                    *>STATE
                    PERFORM CHECK-STATE
-
+                   IF IS-STATE = 'Y'
+                       MOVE SPACE TO FIELD-ENTRY(IDX)
+                       PERFORM CHECK-ZIP
+                   END-IF
 
                    *>COUNTRY
                    PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL TMP-POS > 
@@ -347,10 +2047,14 @@
                        (IDX))) =
                           FUNCTION UPPER-CASE(FUNCTION TRIM(
                            COUNTRY-ITEM(TMP-POS)))
-                           MOVE FUNCTION TRIM(FIELD-ENTRY(IDX)) 
+                           MOVE FUNCTION TRIM(FIELD-ENTRY(IDX))
                            TO COUNTRY
                            MOVE SPACES TO FIELD-ENTRY(IDX)
                            MOVE 'Y' TO HAS-MATCH
+                           MOVE "COUNTRY" TO TRACE-FIELD-NAME
+                           MOVE "country.txt" TO TRACE-MATCH-SRC
+                           MOVE COUNTRY TO TRACE-VALUE
+                           PERFORM WRITE-TRACE-LINE
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
@@ -363,12 +2067,19 @@
                            PERFORM OUTPUT-LOCATION
                            MOVE SPACES TO FIELD-ENTRY(IDX)
                            MOVE 'Y' TO HAS-MATCH
+                           MOVE "LOCATION" TO TRACE-FIELD-NAME
+                           MOVE "location.txt" TO TRACE-MATCH-SRC
+                           MOVE FIELD-FILL TO TRACE-VALUE
+                           PERFORM WRITE-TRACE-LINE
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
                END-IF
            END-PERFORM
 
+           *> Chinese 欄位也試著拆段比對，補上還是空白的地理欄位
+           PERFORM PARSE-CHINESE-FIELD
+
            *> 其他未匹配欄位
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > FIELD-COUNT
                IF FUNCTION TRIM(FIELD-ENTRY(IDX)) NOT = SPACES
@@ -387,10 +2098,456 @@
 
            *> 判斷 unmatched
            IF HAS-MATCH = 'Y'
+               ADD 1 TO CTL-MATCH-COUNT
+               IF RM NOT = SPACES
+                   ADD 1 TO CTL-FILL-RM
+               END-IF
+               IF F NOT = SPACES
+                   ADD 1 TO CTL-FILL-F
+               END-IF
+               IF BUILDING NOT = SPACES
+                   ADD 1 TO CTL-FILL-BUILDING
+               END-IF
+               IF STREET_ST NOT = SPACES
+                   ADD 1 TO CTL-FILL-STREET
+               END-IF
+               IF CITY NOT = SPACES
+                   ADD 1 TO CTL-FILL-CITY
+               END-IF
+               IF STATE NOT = SPACES
+                   ADD 1 TO CTL-FILL-STATE
+               END-IF
+               IF ZIP NOT = SPACES
+                   ADD 1 TO CTL-FILL-ZIP
+               END-IF
+               IF COUNTRY NOT = SPACES
+                   ADD 1 TO CTL-FILL-COUNTRY
+               END-IF
+               IF ZIP NOT = SPACES AND COUNTRY NOT = SPACES
+                   PERFORM VALIDATE-ZIP-FORMAT
+               END-IF
+               PERFORM CHECK-DUPLICATE-ADDRESS
                PERFORM OUTPUT-COLUMN
            ELSE
+               ADD 1 TO CTL-UNMATCH-COUNT
                MOVE IN-REC TO UNMATCH-REC
+               *> UNMATCH-FILE 一定要真的寫，即使是 dry run 也一樣，
+               *> 因為第二輪模糊比對會在同一次執行裡把它讀回來，
+               *> 沒有這份資料 CTL-FUZZY-COUNT 就統計不出來。
                WRITE UNMATCH-REC
+               *> 依拒絕原因再分流一份到專屬檔案，
+               *> UNMATCH-FILE 本身維持原樣供第二輪模糊比對使用。
+               IF FUNCTION TRIM(ORIGINAL) = SPACES
+                   ADD 1 TO CTL-REJ-EMPTY
+                   MOVE IN-REC TO REJ-EMPTY-REC
+                   IF NOT DRY-RUN-MODE
+                       WRITE REJ-EMPTY-REC
+                   END-IF
+               ELSE
+                   IF FIELD-COUNT <= 1
+                       ADD 1 TO CTL-REJ-NOSEG
+                       MOVE IN-REC TO REJ-NOSEG-REC
+                       IF NOT DRY-RUN-MODE
+                           WRITE REJ-NOSEG-REC
+                       END-IF
+                   ELSE
+                       ADD 1 TO CTL-REJ-NOMATCH
+                       MOVE IN-REC TO REJ-NOMATCH-REC
+                       IF NOT DRY-RUN-MODE
+                           WRITE REJ-NOMATCH-REC
+                       END-IF
+                       PERFORM TALLY-UNMATCHED-TOKENS
+                   END-IF
+               END-IF
+           END-IF.
+
+       *> 一列最後還是沒比對成功（REJ-NOMATCH）時，把拆出來但沒有
+       *> 任何規則吃掉的段落記一筆到次數統計表，跑完全部資料後
+       *> 依次數排序輸出，方便回頭判斷哪些段落值得加進
+       *> keywords.txt/city.txt/state.txt/country.txt/location.txt。
+       TALLY-UNMATCHED-TOKENS.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > FIELD-COUNT
+               IF FUNCTION TRIM(FIELD-ENTRY(IDX)) NOT = SPACES
+                   MOVE 'N' TO TOKEN-FREQ-FOUND-SW
+                   PERFORM VARYING TOKEN-FREQ-IDX FROM 1 BY 1
+                           UNTIL TOKEN-FREQ-IDX > TOKEN-FREQ-USED
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          TOKEN-FREQ-TEXT(TOKEN-FREQ-IDX))) =
+                          FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          FIELD-ENTRY(IDX)))
+                           ADD 1 TO TOKEN-FREQ-COUNT(TOKEN-FREQ-IDX)
+                           MOVE 'Y' TO TOKEN-FREQ-FOUND-SW
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF TOKEN-FREQ-FOUND-SW = 'N'
+                       AND TOKEN-FREQ-USED < 300
+                       ADD 1 TO TOKEN-FREQ-USED
+                       MOVE FUNCTION TRIM(FIELD-ENTRY(IDX))
+                           TO TOKEN-FREQ-TEXT(TOKEN-FREQ-USED)
+                       MOVE 1 TO TOKEN-FREQ-COUNT(TOKEN-FREQ-USED)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       *> 把次數統計表依出現次數由高到低排序（簡單的選擇排序，
+       *> 資料量最多 300 筆，不需要更複雜的排序法），再寫出報表，
+       *> 只列出現過兩次以上的段落，避免報表被大量一次性雜訊淹沒。
+       WRITE-UNMATCHED-TOKEN-REPORT.
+           PERFORM VARYING TOKEN-FREQ-IDX FROM 1 BY 1
+                   UNTIL TOKEN-FREQ-IDX > TOKEN-FREQ-USED
+               MOVE TOKEN-FREQ-IDX TO TOKEN-FREQ-MAX-IDX
+               ADD 1 TO TOKEN-FREQ-IDX GIVING TOKEN-FREQ-IDX2
+               PERFORM VARYING TOKEN-FREQ-IDX2 FROM TOKEN-FREQ-IDX2
+                       BY 1 UNTIL TOKEN-FREQ-IDX2 > TOKEN-FREQ-USED
+                   IF TOKEN-FREQ-COUNT(TOKEN-FREQ-IDX2) >
+                      TOKEN-FREQ-COUNT(TOKEN-FREQ-MAX-IDX)
+                       MOVE TOKEN-FREQ-IDX2 TO TOKEN-FREQ-MAX-IDX
+                   END-IF
+               END-PERFORM
+               IF TOKEN-FREQ-MAX-IDX NOT = TOKEN-FREQ-IDX
+                   MOVE TOKEN-FREQ-TEXT(TOKEN-FREQ-IDX)
+                       TO TOKEN-FREQ-SWAP-TEXT
+                   MOVE TOKEN-FREQ-COUNT(TOKEN-FREQ-IDX)
+                       TO TOKEN-FREQ-SWAP-COUNT
+                   MOVE TOKEN-FREQ-TEXT(TOKEN-FREQ-MAX-IDX)
+                       TO TOKEN-FREQ-TEXT(TOKEN-FREQ-IDX)
+                   MOVE TOKEN-FREQ-COUNT(TOKEN-FREQ-MAX-IDX)
+                       TO TOKEN-FREQ-COUNT(TOKEN-FREQ-IDX)
+                   MOVE TOKEN-FREQ-SWAP-TEXT
+                       TO TOKEN-FREQ-TEXT(TOKEN-FREQ-MAX-IDX)
+                   MOVE TOKEN-FREQ-SWAP-COUNT
+                       TO TOKEN-FREQ-COUNT(TOKEN-FREQ-MAX-IDX)
+               END-IF
+           END-PERFORM
+
+           OPEN OUTPUT UNMATCHED-TOKENS-FILE
+           MOVE SPACES TO UNMATCHED-TOKENS-REC
+           STRING "Frequent unmatched tokens (count, text):"
+               DELIMITED BY SIZE INTO UNMATCHED-TOKENS-REC
+           WRITE UNMATCHED-TOKENS-REC
+           PERFORM VARYING TOKEN-FREQ-IDX FROM 1 BY 1
+                   UNTIL TOKEN-FREQ-IDX > TOKEN-FREQ-USED
+               IF TOKEN-FREQ-COUNT(TOKEN-FREQ-IDX) > 1
+                   MOVE SPACES TO UNMATCHED-TOKENS-REC
+                   STRING TOKEN-FREQ-COUNT(TOKEN-FREQ-IDX) "  "
+                       FUNCTION TRIM(TOKEN-FREQ-TEXT(TOKEN-FREQ-IDX))
+                       DELIMITED BY SIZE INTO UNMATCHED-TOKENS-REC
+                   WRITE UNMATCHED-TOKENS-REC
+               END-IF
+           END-PERFORM
+           CLOSE UNMATCHED-TOKENS-FILE.
+
+       *> 把 NORM-CSV-SRC 裡用雙引號包住的欄位攤平，
+       *> 引號內的逗號/分號換成占位字元，讓既有的 UNSTRING 拆欄
+       *> 邏輯不會被引號內的分隔符號打斷；呼叫端要在拆完欄位後
+       *> 用 INSPECT REPLACING 把占位字元換回原本的逗號/分號。
+       NORMALIZE-CSV-QUOTES.
+           MOVE SPACES TO NORM-CSV-OUT
+           MOVE 'N' TO WS-CSV-INQUOTE
+           MOVE 1 TO WS-CSV-OUT-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NORM-CSV-SRC TRAILING))
+               TO WS-CSV-LEN
+           IF WS-CSV-LEN = 0
+               MOVE 1 TO WS-CSV-LEN
+           END-IF
+           MOVE 1 TO WS-CSV-IDX
+           PERFORM UNTIL WS-CSV-IDX > WS-CSV-LEN
+               MOVE NORM-CSV-SRC(WS-CSV-IDX:1) TO WS-CSV-CHAR
+               MOVE SPACE TO WS-CSV-NEXT-CHAR
+               IF WS-CSV-IDX < WS-CSV-LEN
+                   MOVE NORM-CSV-SRC(WS-CSV-IDX + 1:1)
+                       TO WS-CSV-NEXT-CHAR
+               END-IF
+               IF WS-CSV-CHAR = '"'
+                   IF WS-CSV-INQUOTE = 'Y'
+                       IF WS-CSV-NEXT-CHAR = '"'
+                           MOVE '"' TO
+                               NORM-CSV-OUT(WS-CSV-OUT-PTR:1)
+                           ADD 1 TO WS-CSV-OUT-PTR
+                           ADD 1 TO WS-CSV-IDX
+                       ELSE
+                           MOVE 'N' TO WS-CSV-INQUOTE
+                       END-IF
+                   ELSE
+                       MOVE 'Y' TO WS-CSV-INQUOTE
+                   END-IF
+               ELSE
+                   IF WS-CSV-CHAR = ',' AND WS-CSV-INQUOTE = 'Y'
+                       MOVE WS-CSV-COMMA-PH TO
+                           NORM-CSV-OUT(WS-CSV-OUT-PTR:1)
+                       ADD 1 TO WS-CSV-OUT-PTR
+                   ELSE
+                       IF WS-CSV-CHAR = ';' AND WS-CSV-INQUOTE = 'Y'
+                           MOVE WS-CSV-SEMI-PH TO
+                               NORM-CSV-OUT(WS-CSV-OUT-PTR:1)
+                           ADD 1 TO WS-CSV-OUT-PTR
+                       ELSE
+                           MOVE WS-CSV-CHAR TO
+                               NORM-CSV-OUT(WS-CSV-OUT-PTR:1)
+                           ADD 1 TO WS-CSV-OUT-PTR
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-CSV-IDX
+           END-PERFORM.
+
+       *> 依 COUNTRY 在 ZIPFMTS 查規則，檢查 ZIP 的
+       *> 長度與字元類別；找不到規則的國家不檢查，避免誤判。
+       VALIDATE-ZIP-FORMAT.
+           MOVE 'N' TO ZIPFMT-FOUND
+           MOVE 'Y' TO ZIPFMT-OK
+           PERFORM VARYING ZIPFMT-IDX FROM 1 BY 1
+                   UNTIL ZIPFMT-IDX > ZIPFMT-COUNT
+                      OR ZIPFMT-FOUND = 'Y'
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(COUNTRY)) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                  ZIPFMT-COUNTRY(ZIPFMT-IDX)))
+                   MOVE 'Y' TO ZIPFMT-FOUND
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(ZIP))
+                       TO ZIPFMT-ZIP-LEN
+                   IF ZIPFMT-ZIP-LEN < ZIPFMT-MIN-LEN(ZIPFMT-IDX)
+                      OR ZIPFMT-ZIP-LEN > ZIPFMT-MAX-LEN(ZIPFMT-IDX)
+                       MOVE 'N' TO ZIPFMT-OK
+                   END-IF
+                   IF ZIPFMT-TYPE(ZIPFMT-IDX) = 'N'
+                      AND FUNCTION TRIM(ZIP) IS NOT NUMERIC
+                       MOVE 'N' TO ZIPFMT-OK
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF ZIPFMT-FOUND = 'Y' AND ZIPFMT-OK = 'N'
+               ADD 1 TO CTL-ZIP-BAD-FORMAT
+               MOVE SPACES TO ZIPWARN-REC
+               STRING FUNCTION TRIM(COUNTRY) ";" FUNCTION TRIM(ZIP)
+                   ";" FUNCTION TRIM(IN-REC)
+                   DELIMITED BY SIZE INTO ZIPWARN-REC
+               IF NOT DRY-RUN-MODE
+                   WRITE ZIPWARN-REC
+               END-IF
+           END-IF.
+
+       *> 城市/行政區名稱有時候會被逗號誤拆成相鄰兩段（例如
+       *> "New, York" 或 "Da An, District"），把這兩段接回去
+       *> 再查一次城市對照表／行政區關鍵字。
+       MATCH-MULTI-TOKEN-CITY-DISTRICT.
+           IF FIELD-ENTRY(IDX) NOT = SPACES
+              AND FIELD-ENTRY(IDX + 1) NOT = SPACES
+               MOVE SPACES TO JOINED-FIELD
+               STRING FUNCTION TRIM(FIELD-ENTRY(IDX)) " "
+                   FUNCTION TRIM(FIELD-ENTRY(IDX + 1))
+                   DELIMITED BY SIZE INTO JOINED-FIELD
+
+               PERFORM VARYING TMP-POS FROM 1 BY 1
+                       UNTIL TMP-POS > CITY-COUNT
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOINED-FIELD)) =
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(
+                      CITY-ITEM(TMP-POS)))
+                       MOVE FIELD-ENTRY(IDX) TO FIELD-FILL
+                       PERFORM CHECK-ZIP
+                       MOVE FUNCTION TRIM(JOINED-FIELD) TO CITY
+                       MOVE SPACES TO FIELD-ENTRY(IDX)
+                       MOVE SPACES TO FIELD-ENTRY(IDX + 1)
+                       MOVE 'Y' TO HAS-MATCH
+                       MOVE "CITY" TO TRACE-FIELD-NAME
+                       MOVE "city.txt" TO TRACE-MATCH-SRC
+                       MOVE FUNCTION TRIM(JOINED-FIELD) TO TRACE-VALUE
+                       PERFORM WRITE-TRACE-LINE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF DISTRICT = SPACES
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                      FIELD-ENTRY(IDX + 1))) = 'DIST.' OR
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(
+                      FIELD-ENTRY(IDX + 1))) = 'DISTRICT' OR
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(
+                      FIELD-ENTRY(IDX + 1))) = 'PARK' OR
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(
+                      FIELD-ENTRY(IDX + 1))) = 'AREA'
+                       MOVE FUNCTION TRIM(JOINED-FIELD) TO DISTRICT
+                       MOVE SPACES TO FIELD-ENTRY(IDX)
+                       MOVE SPACES TO FIELD-ENTRY(IDX + 1)
+                       MOVE 'Y' TO HAS-MATCH
+                       MOVE "DISTRICT" TO TRACE-FIELD-NAME
+                       MOVE "keywords.txt" TO TRACE-MATCH-SRC
+                       MOVE FUNCTION TRIM(JOINED-FIELD) TO TRACE-VALUE
+                       PERFORM WRITE-TRACE-LINE
+                   ELSE
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          FIELD-ENTRY(IDX))) = 'DIST.' OR
+                          FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          FIELD-ENTRY(IDX))) = 'DISTRICT' OR
+                          FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          FIELD-ENTRY(IDX))) = 'PARK' OR
+                          FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          FIELD-ENTRY(IDX))) = 'AREA'
+                           MOVE FUNCTION TRIM(JOINED-FIELD) TO DISTRICT
+                           MOVE SPACES TO FIELD-ENTRY(IDX)
+                           MOVE SPACES TO FIELD-ENTRY(IDX + 1)
+                           MOVE 'Y' TO HAS-MATCH
+                           MOVE "DISTRICT" TO TRACE-FIELD-NAME
+                           MOVE "keywords.txt" TO TRACE-MATCH-SRC
+                           MOVE FUNCTION TRIM(JOINED-FIELD)
+                               TO TRACE-VALUE
+                           PERFORM WRITE-TRACE-LINE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       *> Chinese 欄位原本只是整欄照抄輸出，現在也跟 ORIGINAL 一樣
+       *> 用逗號拆段，拿每一段去查 City/State/Country/Location 對照
+       *> 表，補上還沒比對出來的欄位；已經有值的欄位不覆蓋。
+       PARSE-CHINESE-FIELD.
+           IF FUNCTION TRIM(CHINESE) NOT = SPACES
+               MOVE SPACES TO CHI-SEGMENTS
+               MOVE FUNCTION TRIM(CHINESE) TO CHI-REMAINING
+               MOVE 1 TO CHI-PTR
+               MOVE 1 TO CHI-IDX
+               PERFORM UNTIL CHI-PTR > FUNCTION LENGTH(CHI-REMAINING)
+                          OR CHI-IDX > WS-CHI-MAX-SEGMENTS
+                   UNSTRING CHI-REMAINING DELIMITED BY ","
+                       INTO CHI-SEG-ENTRY(CHI-IDX)
+                       WITH POINTER CHI-PTR
+                   END-UNSTRING
+                   ADD 1 TO CHI-IDX
+               END-PERFORM
+               SUBTRACT 1 FROM CHI-IDX GIVING CHI-SEG-COUNT
+
+               PERFORM VARYING CHI-IDX FROM 1 BY 1
+                       UNTIL CHI-IDX > CHI-SEG-COUNT
+                   IF FUNCTION TRIM(CHI-SEG-ENTRY(CHI-IDX)) NOT = SPACES
+
+                       IF CITY = SPACES
+                           PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                                   TMP-POS > CITY-COUNT
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  CHI-SEG-ENTRY(CHI-IDX))) =
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  CITY-ITEM(TMP-POS)))
+                                   MOVE FUNCTION TRIM(
+                                       CHI-SEG-ENTRY(CHI-IDX)) TO CITY
+                                   MOVE 'Y' TO HAS-MATCH
+                                   MOVE "CITY" TO TRACE-FIELD-NAME
+                                   MOVE "city.txt (chinese)"
+                                       TO TRACE-MATCH-SRC
+                                   MOVE CITY TO TRACE-VALUE
+                                   PERFORM WRITE-TRACE-LINE
+                                   EXIT PERFORM
+                               END-IF
+                           END-PERFORM
+                       END-IF
+
+                       MOVE FUNCTION TRIM(CHI-SEG-ENTRY(CHI-IDX))
+                           TO TEMP-FIELD
+                       PERFORM CHECK-STATE
+                       IF IS-STATE = 'Y'
+                           MOVE SPACE TO CHI-SEG-ENTRY(CHI-IDX)
+                           PERFORM CHECK-ZIP
+                       END-IF
+
+                       IF COUNTRY = SPACES
+                           PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                                   TMP-POS > COUNTRY-COUNT
+                               IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  CHI-SEG-ENTRY(CHI-IDX))) =
+                                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                                  COUNTRY-ITEM(TMP-POS)))
+                                   MOVE FUNCTION TRIM(
+                                       CHI-SEG-ENTRY(CHI-IDX))
+                                       TO COUNTRY
+                                   MOVE 'Y' TO HAS-MATCH
+                                   MOVE "COUNTRY" TO TRACE-FIELD-NAME
+                                   MOVE "country.txt (chinese)"
+                                       TO TRACE-MATCH-SRC
+                                   MOVE COUNTRY TO TRACE-VALUE
+                                   PERFORM WRITE-TRACE-LINE
+                                   EXIT PERFORM
+                               END-IF
+                           END-PERFORM
+                       END-IF
+
+                       PERFORM VARYING TMP-POS FROM 1 BY 1 UNTIL
+                               TMP-POS > LOC-COUNT
+                           IF FUNCTION TRIM(CHI-SEG-ENTRY(CHI-IDX)) =
+                              FUNCTION TRIM(LOC-ITEM(TMP-POS))
+                               MOVE CHI-SEG-ENTRY(CHI-IDX) TO FIELD-FILL
+                               PERFORM OUTPUT-LOCATION
+                               MOVE 'Y' TO HAS-MATCH
+                               MOVE "LOCATION" TO TRACE-FIELD-NAME
+                               MOVE "location.txt (chinese)"
+                                   TO TRACE-MATCH-SRC
+                               MOVE FIELD-FILL TO TRACE-VALUE
+                               PERFORM WRITE-TRACE-LINE
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       *> 拿這筆原始資料列（未拆欄前的 IN-REC）跟前一份
+       *> extract 逐筆比對，找到就代表昨天已經處理過，這次不必重跑。
+       CHECK-PREV-EXTRACT.
+           MOVE 'N' TO PREV-FOUND
+           PERFORM VARYING PREV-EXTRACT-IDX FROM 1 BY 1
+                   UNTIL PREV-EXTRACT-IDX > PREV-EXTRACT-COUNT
+                      OR PREV-FOUND = 'Y'
+               IF FUNCTION TRIM(IN-REC) =
+                  FUNCTION TRIM(PREV-EXTRACT-ITEM(PREV-EXTRACT-IDX))
+                   MOVE 'Y' TO PREV-FOUND
+               END-IF
+           END-PERFORM.
+
+       *> 比對過的原始地址（ORIGINAL）是否在之前出現過，
+       *> 重複的記錄寫到 DUP-FILE，不影響 OUT-FILE 的正常輸出。
+       CHECK-DUPLICATE-ADDRESS.
+           MOVE 'N' TO DUP-FOUND
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+                   UNTIL DUP-IDX > DUP-CHECK-COUNT
+                      OR DUP-FOUND = 'Y'
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(ORIGINAL)) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(
+                  DUP-CHECK-ITEM(DUP-IDX)))
+                   MOVE 'Y' TO DUP-FOUND
+               END-IF
+           END-PERFORM
+
+           IF DUP-FOUND = 'Y'
+               ADD 1 TO CTL-DUP-COUNT
+               MOVE SPACES TO DUP-REC
+               STRING FUNCTION TRIM(ORIGINAL) ";" FUNCTION TRIM(IN-REC)
+                   DELIMITED BY SIZE INTO DUP-REC
+               IF NOT DRY-RUN-MODE
+                   WRITE DUP-REC
+               END-IF
+           ELSE
+               IF DUP-CHECK-COUNT >= 5000
+                   IF DUP-OVER-CAPACITY = 'N'
+                       DISPLAY "WARNING: duplicate-address check "
+                           "table full (5000) - coverage is partial"
+                       MOVE 'Y' TO DUP-OVER-CAPACITY
+                   END-IF
+               ELSE
+                   ADD 1 TO DUP-CHECK-COUNT
+                   MOVE FUNCTION TRIM(ORIGINAL) TO
+                       DUP-CHECK-ITEM(DUP-CHECK-COUNT)
+               END-IF
+           END-IF.
+
+       *> 寫一行追蹤紀錄，說明某欄位的值是依哪條規則
+       *> 比對出來的。呼叫前要先設好 TRACE-FIELD-NAME / TRACE-MATCH-SRC
+       *> / TRACE-VALUE。
+       WRITE-TRACE-LINE.
+           MOVE SPACES TO TRACE-REC
+           STRING CTL-READ-COUNT ";" FUNCTION TRIM(TRACE-FIELD-NAME)
+               ";" FUNCTION TRIM(TRACE-MATCH-SRC) ";"
+               FUNCTION TRIM(TRACE-VALUE)
+               DELIMITED BY SIZE INTO TRACE-REC
+           IF NOT DRY-RUN-MODE
+               WRITE TRACE-REC
            END-IF.
 
        OUTPUT-KEYWORD.
@@ -398,8 +2555,12 @@
                WHEN 'RM.' MOVE TEMP-FIELD TO RM
                WHEN 'ROOM' MOVE TEMP-FIELD TO RM
                WHEN 'TOWER' MOVE TEMP-FIELD TO BUILDING
-               WHEN 'F.' MOVE TEMP-FIELD TO F
-               WHEN 'FLOOR' MOVE TEMP-FIELD TO F
+               WHEN 'F.'
+                 MOVE TEMP-FIELD TO F
+                 PERFORM NORMALIZE-FLOOR
+               WHEN 'FLOOR'
+                 MOVE TEMP-FIELD TO F
+                 PERFORM NORMALIZE-FLOOR
                WHEN 'NO.' MOVE TEMP-FIELD TO NUMBER-FILED
                WHEN 'ALY.' MOVE TEMP-FIELD TO ALY
                WHEN 'LN.' MOVE TEMP-FIELD TO LN_LANE
@@ -463,9 +2624,107 @@
                  MOVE TEMP-FIELD TO COUNTY
                WHEN 'ZIP' MOVE TEMP-FIELD TO ZIP
                WHEN 'POSTAL' MOVE TEMP-FIELD TO ZIP
+               WHEN 'APT' MOVE TEMP-FIELD TO RM
+               WHEN 'APT.' MOVE TEMP-FIELD TO RM
+               WHEN 'SUITE' MOVE TEMP-FIELD TO RM
+               WHEN 'STE.' MOVE TEMP-FIELD TO RM
+               WHEN 'UNIT' MOVE TEMP-FIELD TO RM
+               WHEN 'PO BOX' MOVE TEMP-FIELD TO BOX-NO
+               WHEN 'P.O. BOX' MOVE TEMP-FIELD TO BOX-NO
+               WHEN 'BOX' MOVE TEMP-FIELD TO BOX-NO
                WHEN OTHER CONTINUE
            END-EVALUATE.
 
+       *> F（樓層）欄位統一格式：地下室不論原始寫法是 B1、B2F 還是
+       *> BASEMENT 1，一律正規化成 "B<n>F"；樓層範圍不論是 3-5F、
+       *> 3F~5F 還是 3F-5F，一律正規化成 "<n1>F-<n2>F"。兩種都不是
+       *> 的一般樓層（例如 "3F"）維持原樣，不做任何改動。
+       NORMALIZE-FLOOR.
+           IF F NOT = SPACES
+               MOVE SPACES TO WS-FLOOR-WORK
+               MOVE FUNCTION TRIM(F) TO WS-FLOOR-WORK
+               MOVE FUNCTION UPPER-CASE(WS-FLOOR-WORK) TO WS-FLOOR-UPPER
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FLOOR-WORK))
+                   TO WS-FLOOR-LEN
+               MOVE 'N' TO WS-FLOOR-IS-BASEMENT
+               MOVE 'N' TO WS-FLOOR-HAS-SEP
+               MOVE 0 TO WS-FLOOR-RUN-COUNT
+               MOVE 0 TO WS-FLOOR-RUN1-START WS-FLOOR-RUN1-LEN
+               MOVE 0 TO WS-FLOOR-RUN2-START WS-FLOOR-RUN2-LEN
+
+               *> 原始文字常常還帶著前面沒拆乾淨的關鍵字
+               *> （例如 "F." "Floor"），所以不是從字串開頭判斷，
+               *> 而是整段掃一次，找出最多兩段連續數字，
+               *> 並記下兩段數字中間有沒有出現 "-"／"~" 分隔符號。
+               PERFORM VARYING WS-FLOOR-SCAN FROM 1 BY 1
+                       UNTIL WS-FLOOR-SCAN > WS-FLOOR-LEN
+                   IF WS-FLOOR-UPPER(WS-FLOOR-SCAN:1) IS NUMERIC
+                       IF WS-FLOOR-RUN-COUNT = 0
+                           ADD 1 TO WS-FLOOR-RUN-COUNT
+                           MOVE WS-FLOOR-SCAN TO WS-FLOOR-RUN1-START
+                           MOVE 1 TO WS-FLOOR-RUN1-LEN
+                       ELSE IF WS-FLOOR-RUN-COUNT = 1 AND
+                               WS-FLOOR-SCAN = WS-FLOOR-RUN1-START +
+                                   WS-FLOOR-RUN1-LEN
+                           ADD 1 TO WS-FLOOR-RUN1-LEN
+                       ELSE IF WS-FLOOR-RUN-COUNT = 1
+                           ADD 1 TO WS-FLOOR-RUN-COUNT
+                           MOVE WS-FLOOR-SCAN TO WS-FLOOR-RUN2-START
+                           MOVE 1 TO WS-FLOOR-RUN2-LEN
+                       ELSE IF WS-FLOOR-RUN-COUNT = 2 AND
+                               WS-FLOOR-SCAN = WS-FLOOR-RUN2-START +
+                                   WS-FLOOR-RUN2-LEN
+                           ADD 1 TO WS-FLOOR-RUN2-LEN
+                       END-IF END-IF END-IF END-IF
+                   ELSE
+                       IF (WS-FLOOR-UPPER(WS-FLOOR-SCAN:1) = '-' OR
+                           WS-FLOOR-UPPER(WS-FLOOR-SCAN:1) = '~')
+                          AND WS-FLOOR-RUN-COUNT = 1
+                           MOVE 'Y' TO WS-FLOOR-HAS-SEP
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               *> 整段字串只要出現 BASEMENT 就算地下室；或者第一段
+               *> 數字前面緊接著一個 B（中間不隔其他文字）也算。
+               MOVE 0 TO WS-FLOOR-BASEMENT-TALLY
+               INSPECT WS-FLOOR-UPPER TALLYING WS-FLOOR-BASEMENT-TALLY
+                   FOR ALL "BASEMENT"
+               IF WS-FLOOR-BASEMENT-TALLY > 0
+                   MOVE 'Y' TO WS-FLOOR-IS-BASEMENT
+               END-IF
+               IF WS-FLOOR-RUN1-START > 1
+                   MOVE WS-FLOOR-RUN1-START TO WS-FLOOR-SCAN
+                   SUBTRACT 1 FROM WS-FLOOR-SCAN
+                   IF WS-FLOOR-UPPER(WS-FLOOR-SCAN:1) = 'B'
+                       MOVE 'Y' TO WS-FLOOR-IS-BASEMENT
+                   END-IF
+               END-IF
+
+               IF FLOOR-IS-BASEMENT AND WS-FLOOR-RUN-COUNT >= 1
+                   MOVE SPACES TO WS-FLOOR-NUM1
+                   MOVE WS-FLOOR-UPPER(WS-FLOOR-RUN1-START:
+                       WS-FLOOR-RUN1-LEN) TO WS-FLOOR-NUM1
+                   MOVE SPACES TO F
+                   STRING "B" FUNCTION TRIM(WS-FLOOR-NUM1) "F"
+                       DELIMITED BY SIZE INTO F
+               ELSE
+                   IF NOT FLOOR-IS-BASEMENT AND WS-FLOOR-HAS-SEP = 'Y'
+                      AND WS-FLOOR-RUN-COUNT = 2
+                       MOVE SPACES TO WS-FLOOR-NUM1
+                       MOVE SPACES TO WS-FLOOR-NUM2
+                       MOVE WS-FLOOR-UPPER(WS-FLOOR-RUN1-START:
+                           WS-FLOOR-RUN1-LEN) TO WS-FLOOR-NUM1
+                       MOVE WS-FLOOR-UPPER(WS-FLOOR-RUN2-START:
+                           WS-FLOOR-RUN2-LEN) TO WS-FLOOR-NUM2
+                       MOVE SPACES TO F
+                       STRING FUNCTION TRIM(WS-FLOOR-NUM1) "F-"
+                           FUNCTION TRIM(WS-FLOOR-NUM2) "F"
+                           DELIMITED BY SIZE INTO F
+                   END-IF
+               END-IF
+           END-IF.
+
        OUTPUT-LOCATION.
            EVALUATE TRUE
                WHEN LOCATION1 = SPACES
@@ -485,8 +2744,9 @@
        OUTPUT-COLUMN.
            MOVE SPACES TO OUT-REC
            MOVE "Y" TO WS-FIRST-FIELD
+           MOVE 0 TO MATCH-SCORE-FILLED
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 28
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 29
                       EVALUATE IDX
                           WHEN 1
                               MOVE RM TO WS-TEMP
@@ -531,65 +2791,131 @@
                           WHEN 21
                               MOVE COUNTRY TO WS-TEMP
                           WHEN 22
-                              MOVE LOCATION1 TO WS-TEMP
+                              MOVE BOX-NO TO WS-TEMP
                           WHEN 23
-                              MOVE LOCATION2 TO WS-TEMP
+                              MOVE LOCATION1 TO WS-TEMP
                           WHEN 24
-                              MOVE LOCATION3 TO WS-TEMP
+                              MOVE LOCATION2 TO WS-TEMP
                           WHEN 25
-                              MOVE LOCATION4 TO WS-TEMP
+                              MOVE LOCATION3 TO WS-TEMP
                           WHEN 26
-                              MOVE LOCATION5 TO WS-TEMP
+                              MOVE LOCATION4 TO WS-TEMP
                           WHEN 27
-                              MOVE LOCATION6 TO WS-TEMP
+                              MOVE LOCATION5 TO WS-TEMP
                           WHEN 28
+                              MOVE LOCATION6 TO WS-TEMP
+                          WHEN 29
                               MOVE OTHER-FIELD TO WS-TEMP
                       END-EVALUATE
            
                       IF FUNCTION TRIM(WS-TEMP) NOT = SPACES
+                          ADD 1 TO MATCH-SCORE-FILLED
                           IF WS-FIRST-FIELD = 'Y'
                               MOVE FUNCTION TRIM(WS-TEMP) TO CONCAT
                               MOVE 'N' TO WS-FIRST-FIELD
                           ELSE
-                              STRING FUNCTION TRIM(CONCAT) "," 
+                              STRING FUNCTION TRIM(CONCAT) ","
                               FUNCTION TRIM(WS-TEMP)
                                   DELIMITED BY SIZE
                                   INTO CONCAT
                               END-STRING
                           END-IF
                       END-IF
-           
+
            END-PERFORM
 
-           STRING 
-           FUNCTION TRIM(CHINESE) ";"FUNCTION TRIM(ORIGINAL) ";"
-           FUNCTION TRIM(RM) ";" FUNCTION TRIM(F)";" 
-           FUNCTION TRIM(BUILDING)";" 
-           FUNCTION TRIM(NUMBER-FILED) ";"
-           FUNCTION TRIM(ALY) ";"
-                  FUNCTION TRIM(LN_LANE) ";" FUNCTION 
-                  TRIM(SEC) ";" FUNCTION TRIM(STREET_ST) ";"
-                  FUNCTION TRIM(AVENUE_AVE) ";" FUNCTION 
-                  TRIM(WAY) ";" FUNCTION 
-                  TRIM(BOULEVARD_BLVD) ";"
-                  FUNCTION TRIM(ROAD_RD) ";" FUNCTION 
-                  TRIM(DRIVE_DR) ";" FUNCTION TRIM(TOWN) ";"
-                  FUNCTION TRIM(DISTRICT) ";" FUNCTION 
-                  TRIM(CITY) ";"FUNCTION 
-                  TRIM(COUNTY) ";" FUNCTION TRIM(PROVINCE) ";"
-                  FUNCTION TRIM(STATE) ";"
-                  FUNCTION TRIM(ZIP) ";"FUNCTION TRIM(COUNTRY) ";" 
-                  *>FUNCTION TRIM(LOCATION1) ";" FUNCTION 
-                  *>TRIM(LOCATION2) ";" FUNCTION 
-                  *>TRIM(LOCATION3) ";"
-                  *>FUNCTION TRIM(LOCATION4) ";" FUNCTION 
-                  *>TRIM(LOCATION5) ";" FUNCTION 
-                  *>TRIM(LOCATION6) ";"
-                  FUNCTION TRIM(OTHER-FIELD) ";"
-                  FUNCTION TRIM(CONCAT) DELIMITED BY
-                   SIZE INTO OUT-REC
-           WRITE OUT-REC.
-       
+           COMPUTE MATCH-SCORE-PCT ROUNDED =
+               (MATCH-SCORE-FILLED * 100) / MATCH-SCORE-TOTAL
+           MOVE MATCH-SCORE-PCT TO MATCH-SCORE-DISP
+
+           *> SPILT_OUTPUT_FORMAT=FIXED 時改成固定寬度定位輸出，
+           *> 每個欄位各自 MOVE 進 FIXED-OUT-REC 對應的子欄位，
+           *> 交給 MOVE 本身做截斷/補空白，不必再組分號字串。
+           IF FIXED-OUTPUT
+               MOVE SPACES TO FIXED-OUT-REC
+               MOVE FUNCTION TRIM(CHINESE)        TO FIXED-CHINESE
+               MOVE FUNCTION TRIM(ORIGINAL)       TO FIXED-ORIGINAL
+               MOVE FUNCTION TRIM(RM)             TO FIXED-RM
+               MOVE FUNCTION TRIM(F)              TO FIXED-F
+               MOVE FUNCTION TRIM(BUILDING)       TO FIXED-BUILDING
+               MOVE FUNCTION TRIM(NUMBER-FILED)   TO FIXED-NO
+               MOVE FUNCTION TRIM(ALY)            TO FIXED-ALY
+               MOVE FUNCTION TRIM(LN_LANE)        TO FIXED-LN
+               MOVE FUNCTION TRIM(SEC)            TO FIXED-SEC
+               MOVE FUNCTION TRIM(STREET_ST)      TO FIXED-STREET
+               MOVE FUNCTION TRIM(AVENUE_AVE)     TO FIXED-AVENUE
+               MOVE FUNCTION TRIM(WAY)            TO FIXED-WAY
+               MOVE FUNCTION TRIM(BOULEVARD_BLVD) TO FIXED-BLVD
+               MOVE FUNCTION TRIM(ROAD_RD)        TO FIXED-ROAD
+               MOVE FUNCTION TRIM(DRIVE_DR)       TO FIXED-DRIVE
+               MOVE FUNCTION TRIM(TOWN)           TO FIXED-TOWN
+               MOVE FUNCTION TRIM(DISTRICT)       TO FIXED-DIST
+               MOVE FUNCTION TRIM(CITY)           TO FIXED-CITY
+               MOVE FUNCTION TRIM(COUNTY)         TO FIXED-COUNTY
+               MOVE FUNCTION TRIM(PROVINCE)       TO FIXED-PROVINCE
+               MOVE FUNCTION TRIM(STATE)          TO FIXED-STATE
+               MOVE FUNCTION TRIM(ZIP)            TO FIXED-ZIP
+               MOVE FUNCTION TRIM(COUNTRY)        TO FIXED-COUNTRY
+               MOVE FUNCTION TRIM(BOX-NO)         TO FIXED-POBOX
+               MOVE FUNCTION TRIM(LOCATION1)      TO FIXED-LOC1
+               MOVE FUNCTION TRIM(LOCATION2)      TO FIXED-LOC2
+               MOVE FUNCTION TRIM(LOCATION3)      TO FIXED-LOC3
+               MOVE FUNCTION TRIM(LOCATION4)      TO FIXED-LOC4
+               MOVE FUNCTION TRIM(LOCATION5)      TO FIXED-LOC5
+               MOVE FUNCTION TRIM(LOCATION6)      TO FIXED-LOC6
+               MOVE FUNCTION TRIM(OTHER-FIELD)    TO FIXED-OTHER
+               MOVE FUNCTION TRIM(CONCAT)         TO FIXED-CONCAT
+               MOVE FUNCTION TRIM(MATCH-SCORE-DISP) TO FIXED-SCORE
+               MOVE FUNCTION TRIM(ACCOUNT-ID)        TO FIXED-ACCOUNT
+               MOVE FUNCTION TRIM(LANDMARK)          TO FIXED-LANDMARK
+               MOVE FIXED-OUT-REC TO OUT-REC
+           ELSE
+               *> 一個 STRING 塞太多 FUNCTION TRIM 會超出執行期暫存
+               *> 緩衝區輪替的上限，所以拆成兩段 STRING 接力組字串。
+               MOVE 1 TO OUT-PTR
+               STRING
+               FUNCTION TRIM(CHINESE) ";"FUNCTION TRIM(ORIGINAL) ";"
+               FUNCTION TRIM(RM) ";" FUNCTION TRIM(F)";"
+               FUNCTION TRIM(BUILDING)";"
+               FUNCTION TRIM(NUMBER-FILED) ";"
+               FUNCTION TRIM(ALY) ";"
+                      FUNCTION TRIM(LN_LANE) ";" FUNCTION
+                      TRIM(SEC) ";" FUNCTION TRIM(STREET_ST) ";"
+                      FUNCTION TRIM(AVENUE_AVE) ";" FUNCTION
+                      TRIM(WAY) ";" FUNCTION
+                      TRIM(BOULEVARD_BLVD) ";"
+                      FUNCTION TRIM(ROAD_RD) ";" FUNCTION
+                      TRIM(DRIVE_DR) ";" FUNCTION TRIM(TOWN) ";"
+                      FUNCTION TRIM(DISTRICT) ";" FUNCTION
+                      TRIM(CITY) ";"FUNCTION
+                      TRIM(COUNTY) ";" FUNCTION TRIM(PROVINCE) ";"
+                      FUNCTION TRIM(STATE) ";"
+                      FUNCTION TRIM(ZIP) ";"FUNCTION TRIM(COUNTRY) ";"
+                      DELIMITED BY SIZE INTO OUT-REC
+                      WITH POINTER OUT-PTR
+               END-STRING
+
+               STRING
+                      FUNCTION TRIM(BOX-NO) ";"
+                      FUNCTION TRIM(LOCATION1) ";" FUNCTION
+                      TRIM(LOCATION2) ";" FUNCTION
+                      TRIM(LOCATION3) ";"
+                      FUNCTION TRIM(LOCATION4) ";" FUNCTION
+                      TRIM(LOCATION5) ";" FUNCTION
+                      TRIM(LOCATION6) ";"
+                      FUNCTION TRIM(OTHER-FIELD) ";"
+                      FUNCTION TRIM(CONCAT) ";"
+                      FUNCTION TRIM(MATCH-SCORE-DISP) ";"
+                      FUNCTION TRIM(ACCOUNT-ID) ";"
+                      FUNCTION TRIM(LANDMARK) DELIMITED BY SIZE
+                      INTO OUT-REC
+                      WITH POINTER OUT-PTR
+               END-STRING
+           END-IF
+           IF NOT DRY-RUN-MODE
+               WRITE OUT-REC
+           END-IF.
+
 
        CHECK-ZIP.
            IF TEMP-FIELD NOT = SPACES AND ZIP = SPACES
@@ -776,10 +3102,14 @@
                           (TEMP-FIELD))
                               = FUNCTION UPPER-CASE(FUNCTION TRIM
                               (STATE-ITEM(TMP-POS)))
-                              MOVE FUNCTION TRIM(STATE-ITEM(TMP-POS)) 
+                              MOVE FUNCTION TRIM(STATE-ITEM(TMP-POS))
                               TO STATE
                               MOVE 'Y' TO HAS-MATCH
                               MOVE 'Y' TO IS-STATE
+                              MOVE "STATE" TO TRACE-FIELD-NAME
+                              MOVE "state.txt" TO TRACE-MATCH-SRC
+                              MOVE STATE TO TRACE-VALUE
+                              PERFORM WRITE-TRACE-LINE
                               MOVE SPACES TO NO-FIELD(NO-IDX)
                               PERFORM VARYING STATE-IDX FROM TMP-START 
                               BY 1 
@@ -809,11 +3139,12 @@
                        END-IF
                    END-IF
                END-PERFORM
-               
-               IF IS-STATE = 'Y'
-                     MOVE SPACE TO FIELD-ENTRY(IDX)
-                     PERFORM CHECK-ZIP
-               END-IF
-       
+
+               *> 比對到的州名在哪一個表格的哪個位置清空，要由各自
+               *> 呼叫端自己處理（Latin 欄位清 FIELD-ENTRY(IDX)、
+               *> 中文欄位清 CHI-SEG-ENTRY(CHI-IDX)），這裡不寫死成
+               *> 固定清 FIELD-ENTRY(IDX)，避免兩邊共用同一個 IDX
+               *> 卻分屬不同表格、索引意義不同的問題。
+
            END-IF.
 
