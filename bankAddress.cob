@@ -4,9 +4,9 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE  ASSIGN TO "fake_addresses.txt"
+           SELECT IN-FILE  ASSIGN TO "fake_bank_addresses.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO "result_address.txt"
+           SELECT OUT-FILE ASSIGN TO "result_bank_address.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,17 +25,22 @@
        01 OUT-TEMP      PIC X(255).
 
        01 KEYWORDS.
-          05 KEY-ENTRY OCCURS 7 TIMES PIC X(10).
-      
+          05 KEY-ENTRY OCCURS 9 TIMES PIC X(10).
+       01 KEY-FOUND.
+          05 KEY-FOUND-FLAG OCCURS 9 TIMES PIC X VALUE "N".
+
 
        01 IDX           PIC 9(2).
        01 POS           PIC 9(4).
        01 CUR-POS       PIC 9(4).
-       01 POS-CUR-POS       PIC 9(4).
        01 FOUND-FLAG    PIC X VALUE "N".
        01 CUR-KEY       PIC X(10).
+       01 CUR-KEY-LEN   PIC 9(2).
        01 EOF-FLAG      PIC X VALUE "N".
 
+       *> City/State/Zip 缺一個就算地址不完整
+       01 COMPLETE-FLAG PIC X(10).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT IN-FILE
@@ -56,7 +61,11 @@
            *> 初始化
            MOVE 0 TO NUM-PARTS
            MOVE 1 TO CUR-POS
-       
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 9
+               MOVE "N" TO KEY-FOUND-FLAG(IDX)
+           END-PERFORM
+
            MOVE "Street" TO KEY-ENTRY(1)
            MOVE "St"     TO KEY-ENTRY(2)
            MOVE "Ave"    TO KEY-ENTRY(3)
@@ -64,28 +73,42 @@
            MOVE "City"   TO KEY-ENTRY(5)
            MOVE "State"  TO KEY-ENTRY(6)
            MOVE "Zip"    TO KEY-ENTRY(7)
-       
+           MOVE "SWIFT"  TO KEY-ENTRY(8)
+           MOVE "Branch" TO KEY-ENTRY(9)
+
            *> 從頭掃描整行
            PERFORM UNTIL CUR-POS > FUNCTION LENGTH(WS-LINE)
                MOVE "N" TO FOUND-FLAG
-       
+
                *> 逐個關鍵字檢查
-               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 7 
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 9
                OR FOUND-FLAG = "Y"
                    MOVE FUNCTION TRIM(KEY-ENTRY(IDX)) TO CUR-KEY
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(KEY-ENTRY(IDX)))
+                       TO CUR-KEY-LEN
                    MOVE CUR-POS TO POS
-       
-                   PERFORM UNTIL POS > FUNCTION LENGTH(WS-LINE) 
+
+                   PERFORM UNTIL POS > FUNCTION LENGTH(WS-LINE)
                    OR FOUND-FLAG = "Y"
-                       IF WS-LINE(POS:FUNCTION LENGTH(CUR-KEY)) 
-                       = CUR-KEY
+                       IF WS-LINE(POS:CUR-KEY-LEN)
+                       = CUR-KEY(1:CUR-KEY-LEN)
+                           IF NUM-PARTS >= 10
+                               DISPLAY "WARNING: line exceeds "
+                                   "WS-PART table capacity (10) - "
+                                   "remaining segments dropped"
+                               COMPUTE CUR-POS =
+                                   FUNCTION LENGTH(WS-LINE) + 1
+                               MOVE "Y" TO FOUND-FLAG
+                           ELSE
                            ADD 1 TO NUM-PARTS
-                           MOVE WS-LINE(CUR-POS:POS-CUR-POS + 
-                           FUNCTION LENGTH(CUR-KEY))
-                               TO WS-PARTS(NUM-PARTS)
-                           ADD FUNCTION LENGTH(CUR-KEY) TO POS
+                           MOVE WS-LINE(CUR-POS: POS - CUR-POS +
+                           CUR-KEY-LEN)
+                               TO WS-PART(NUM-PARTS)
+                           ADD CUR-KEY-LEN TO POS
                            MOVE POS TO CUR-POS
                            MOVE "Y" TO FOUND-FLAG
+                           MOVE "Y" TO KEY-FOUND-FLAG(IDX)
+                           END-IF
                        ELSE
                            ADD 1 TO POS
                        END-IF
@@ -94,25 +117,47 @@
        
                *> 如果沒有找到關鍵字，把剩下字串放下一段
                IF FOUND-FLAG = "N"
+                   IF NUM-PARTS >= 10
+                       DISPLAY "WARNING: line exceeds "
+                           "WS-PART table capacity (10) - "
+                           "remaining segments dropped"
+                   ELSE
                    ADD 1 TO NUM-PARTS
                    MOVE WS-LINE(CUR-POS:
                    FUNCTION LENGTH(WS-LINE) - CUR-POS + 1)
-                       TO WS-PARTS(NUM-PARTS)
-                   MOVE FUNCTION LENGTH(WS-LINE) + 1 TO CUR-POS
+                       TO WS-PART(NUM-PARTS)
+                   END-IF
+                   COMPUTE CUR-POS = FUNCTION LENGTH(WS-LINE) + 1
                END-IF
            END-PERFORM
        
+           *> City/State/Zip 都有找到才算完整，缺一個就標示 INCOMPLETE
+           IF KEY-FOUND-FLAG(5) = "Y" AND KEY-FOUND-FLAG(6) = "Y"
+           AND KEY-FOUND-FLAG(7) = "Y"
+               MOVE "COMPLETE"   TO COMPLETE-FLAG
+           ELSE
+               MOVE "INCOMPLETE" TO COMPLETE-FLAG
+           END-IF
+
            *> 輸出結果，用 |
            MOVE SPACES TO OUT-REC
            IF NUM-PARTS > 0
-               MOVE FUNCTION TRIM(WS-PARTS(1)) TO OUT-REC
+               MOVE FUNCTION TRIM(WS-PART(1)) TO OUT-REC
                PERFORM VARYING IDX FROM 2 BY 1 UNTIL IDX > NUM-PARTS
-                   STRING OUT-REC DELIMITED BY SIZE
+                   MOVE OUT-REC TO OUT-TEMP
+                   STRING FUNCTION TRIM(OUT-TEMP) DELIMITED BY SIZE
                           "|" DELIMITED BY SIZE
-                          FUNCTION TRIM(WS-PARTS(IDX)) DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PART(IDX)) DELIMITED BY SIZE
                       INTO OUT-REC
                END-PERFORM
            END-IF
+
+           MOVE OUT-REC TO OUT-TEMP
+           STRING FUNCTION TRIM(OUT-TEMP) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(COMPLETE-FLAG) DELIMITED BY SIZE
+              INTO OUT-REC
+
            DISPLAY OUT-REC.
            WRITE OUT-REC.
        
\ No newline at end of file
