@@ -1,51 +1,280 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddressSplitter.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 有指定輸入檔就走批次模式，逐行處理；
+           *> 找不到輸入檔就退回原本單筆示範用的寫死地址。
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> 關鍵字表改成外部檔案；讀不到檔案時退回
+           *> 原本寫死的 8 個關鍵字，維持既有示範行為。
+           SELECT KEY-FILE ASSIGN TO DYNAMIC WS-KEY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC          PIC X(200).
+
+       FD  OUT-FILE.
+       01  OUT-REC         PIC X(1000).
+
+       FD  KEY-FILE.
+       01  KEY-REC         PIC X(10).
+
        WORKING-STORAGE SECTION.
 
+       *> 批次模式檔名，可用環境變數覆寫
+       01 WS-IN-FILE-NAME     PIC X(100) VALUE 'address_input.txt'.
+       01 WS-OUT-FILE-NAME    PIC X(100) VALUE 'address_output.txt'.
+       01 WS-IN-FILE-STATUS   PIC XX.
+       01 WS-ENV-VALUE        PIC X(100).
+       01 WS-BATCH-MODE       PIC X VALUE 'N'.
+       01 WS-IN-FILE-EOF      PIC X VALUE 'N'.
+
+       *> 關鍵字表檔名/每段寬度，可用環境變數覆寫
+       01 WS-KEY-FILE-NAME    PIC X(100) VALUE 'keywords.txt'.
+       01 WS-KEY-FILE-STATUS  PIC XX.
+       01 WS-KEY-FILE-EOF     PIC X VALUE 'N'.
+       01 WS-CHUNK-WIDTH-ENV  PIC X(10).
+       01 WS-CHUNK-WIDTH      PIC 9(4) VALUE 35.
+
+       *> 終端機寬度換行模式：有設定 ADDRSPLIT_WRAP_WIDTH
+       *> 才會開啟，把整筆地址依該寬度折成多行輸出。
+       01 WS-WRAP-WIDTH-ENV   PIC X(10).
+       01 WS-WRAP-WIDTH       PIC 9(4) VALUE 0.
+       01 WS-WRAP-MODE        PIC X VALUE 'N'.
+       01 WRAP-SOURCE         PIC X(1000).
+       01 WRAP-LINE           PIC X(200).
+       01 WRAP-LEN            PIC 9(4).
+       01 WRAP-START          PIC 9(4).
+       01 WRAP-END            PIC 9(4).
+
        *> 原始輸入字串
        01 ADDR-INPUT      PIC X(200) VALUE SPACES.
        01 ADDR-CLEAN      PIC X(200).
        01 ADDR-OUTPUT     PIC X(1000) VALUE SPACES.
        01 TOKEN           PIC X(200) VALUE SPACES.
        01 DST-POINTER     PIC 9(4) VALUE 1.
-       01 IDX             PIC 9.
+       01 IDX             PIC 9(4).
+       *> PERFORM VARYING 結束時 IDX 已經多跑一格，
+       *> 真正比對到的關鍵字索引要另外存起來才能用。
+       01 MATCHED-IDX     PIC 9(4).
        01 KEY-POS         PIC 9(4).
        01 TMP-POS         PIC 9(4).
        01 REMAINING       PIC X(200).
        01 FOUND           PIC X VALUE 'N'.
 
-       *> 關鍵字列表
+       *> 關鍵字列表（上限 50 筆，讀不到外部檔時用內建預設值）
+       01 KEY-COUNT       PIC 9(4) VALUE 0.
        01 KEYWORDS.
-           05 KEY-ENTRY OCCURS 8 TIMES PIC X(10) VALUE SPACES.
+           05 KEY-ENTRY OCCURS 50 TIMES PIC X(10) VALUE SPACES.
 
-       *> 智能切段變數
+       *> 智能切段變數；每段最大寬度改由 WS-CHUNK-WIDTH 控制，
+       *> TOKEN-FILL 留足 100 字元空間以容納加大的寬度設定。
        01 SUBSTR-START    PIC 9(4).
        01 SUBSTR-END      PIC 9(4).
        01 SUBSTR-LEN      PIC 9(4).
-       01 TOKEN-FILL      PIC X(35).
+       01 TOKEN-FILL      PIC X(100).
 
        PROCEDURE DIVISION.
 
+           PERFORM LOAD-KEYWORDS
+           PERFORM LOAD-CHUNK-WIDTH
+           PERFORM LOAD-WRAP-WIDTH
+
+           *> 檔名可用環境變數覆寫
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'ADDRSPLIT_IN_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-IN-FILE-NAME
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'ADDRSPLIT_OUT_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-OUT-FILE-NAME
+           END-IF
+
            *> ------------------------------
-           *> 初始化 KEYWORDS
+           *> 有輸入檔就逐行批次處理，沒有就跑原本的單筆示範
            *> ------------------------------
-           MOVE 'Street' TO KEY-ENTRY(1)
-           MOVE 'St'     TO KEY-ENTRY(2)
-           MOVE 'Ave'    TO KEY-ENTRY(3)
-           MOVE 'Blvd'   TO KEY-ENTRY(4)
-           MOVE 'City'   TO KEY-ENTRY(5)
-           MOVE 'State'  TO KEY-ENTRY(6)
-           MOVE 'Zip'    TO KEY-ENTRY(7)
-           MOVE 'town'   TO KEY-ENTRY(8)
-
-           *> 原始輸入字串
-           STRING
+           OPEN INPUT IN-FILE
+           IF WS-IN-FILE-STATUS = '00'
+               MOVE 'Y' TO WS-BATCH-MODE
+               OPEN OUTPUT OUT-FILE
+               PERFORM UNTIL WS-IN-FILE-EOF = 'Y'
+                   READ IN-FILE INTO ADDR-INPUT
+                       AT END MOVE 'Y' TO WS-IN-FILE-EOF
+                       NOT AT END
+                           IF FUNCTION LENGTH(FUNCTION TRIM(ADDR-INPUT))
+                              > 0
+                               PERFORM PROCESS-ONE-ADDRESS
+                               MOVE ADDR-OUTPUT TO OUT-REC
+                               WRITE OUT-REC
+                               IF WS-WRAP-MODE = 'Y'
+                                   PERFORM WRAP-FOR-TERMINAL
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE IN-FILE OUT-FILE
+           ELSE
+               MOVE 'N' TO WS-BATCH-MODE
+
+               *> 原始輸入字串
+               STRING
            '3989 Highland Ave asdfghjklqwer Rivertown tyuASDFGHJizxcvb,'
            ',Greenville City, NY 18837'
-           DELIMITED BY SIZE
-           INTO ADDR-INPUT
+               DELIMITED BY SIZE
+               INTO ADDR-INPUT
+
+               PERFORM PROCESS-ONE-ADDRESS
+               DISPLAY 'Result: ' ADDR-OUTPUT
+               IF WS-WRAP-MODE = 'Y'
+                   PERFORM WRAP-FOR-TERMINAL
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+       *> ------------------------------
+       *> 關鍵字表讀取：keywords.txt（或 ADDRSPLIT_KEY_FILE 指定的檔案）
+       *> 存在就整份載入；不存在就沿用原本寫死的 8 個關鍵字。
+       *> ------------------------------
+       LOAD-KEYWORDS.
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT 'ADDRSPLIT_KEY_FILE'
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-KEY-FILE-NAME
+           END-IF
+
+           OPEN INPUT KEY-FILE
+           IF WS-KEY-FILE-STATUS = '00'
+               PERFORM UNTIL WS-KEY-FILE-EOF = 'Y'
+                   READ KEY-FILE
+                       AT END MOVE 'Y' TO WS-KEY-FILE-EOF
+                       NOT AT END
+                           IF FUNCTION LENGTH(FUNCTION TRIM(KEY-REC))
+                              > 0
+                           IF KEY-COUNT >= 50
+                       DISPLAY "FATAL: keyword file exceeds "
+                           "KEYWORDS table capacity (50)"
+                       STOP RUN
+                           END-IF
+                           ADD 1 TO KEY-COUNT
+                           MOVE FUNCTION TRIM(KEY-REC) TO
+                               KEY-ENTRY(KEY-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE KEY-FILE
+           ELSE
+               MOVE 8 TO KEY-COUNT
+               MOVE 'Street' TO KEY-ENTRY(1)
+               MOVE 'St'     TO KEY-ENTRY(2)
+               MOVE 'Ave'    TO KEY-ENTRY(3)
+               MOVE 'Blvd'   TO KEY-ENTRY(4)
+               MOVE 'City'   TO KEY-ENTRY(5)
+               MOVE 'State'  TO KEY-ENTRY(6)
+               MOVE 'Zip'    TO KEY-ENTRY(7)
+               MOVE 'town'   TO KEY-ENTRY(8)
+           END-IF.
+
+       *> ------------------------------
+       *> 每段切段寬度，可用 ADDRSPLIT_CHUNK_WIDTH 覆寫；
+       *> 非數字、0 或超出 TOKEN-FILL 容量(100)就沿用預設值 35。
+       *> ------------------------------
+       LOAD-CHUNK-WIDTH.
+           MOVE SPACES TO WS-CHUNK-WIDTH-ENV
+           ACCEPT WS-CHUNK-WIDTH-ENV FROM ENVIRONMENT
+               'ADDRSPLIT_CHUNK_WIDTH'
+           IF WS-CHUNK-WIDTH-ENV NOT = SPACES
+               AND FUNCTION TRIM(WS-CHUNK-WIDTH-ENV) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-CHUNK-WIDTH-ENV) TO WS-CHUNK-WIDTH
+               IF WS-CHUNK-WIDTH = 0 OR WS-CHUNK-WIDTH > 100
+                   MOVE 35 TO WS-CHUNK-WIDTH
+               END-IF
+           END-IF.
+
+       *> ------------------------------
+       *> 終端機寬度，ADDRSPLIT_WRAP_WIDTH 有設定有效數值
+       *> (1-200) 才開啟換行模式；預設不開啟。
+       *> ------------------------------
+       LOAD-WRAP-WIDTH.
+           MOVE SPACES TO WS-WRAP-WIDTH-ENV
+           ACCEPT WS-WRAP-WIDTH-ENV FROM ENVIRONMENT
+               'ADDRSPLIT_WRAP_WIDTH'
+           IF WS-WRAP-WIDTH-ENV NOT = SPACES
+               AND FUNCTION TRIM(WS-WRAP-WIDTH-ENV) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-WRAP-WIDTH-ENV) TO WS-WRAP-WIDTH
+               IF WS-WRAP-WIDTH > 0 AND WS-WRAP-WIDTH <= 200
+                   MOVE 'Y' TO WS-WRAP-MODE
+               ELSE
+                   MOVE 0 TO WS-WRAP-WIDTH
+                   MOVE 'N' TO WS-WRAP-MODE
+               END-IF
+           END-IF.
+
+       *> ------------------------------
+       *> 把 ADDR-CLEAN（逗號已換成空格的整筆地址）依
+       *> WS-WRAP-WIDTH 折成多行，不拆斷單字；批次模式下
+       *> 寫到 OUT-FILE，單筆示範模式下直接 DISPLAY 出來。
+       *> ------------------------------
+       WRAP-FOR-TERMINAL.
+           MOVE FUNCTION TRIM(ADDR-CLEAN) TO WRAP-SOURCE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ADDR-CLEAN)) TO WRAP-LEN
+           MOVE 1 TO WRAP-START
+           PERFORM UNTIL WRAP-START > WRAP-LEN
+               COMPUTE WRAP-END = WRAP-START + WS-WRAP-WIDTH - 1
+               IF WRAP-END > WRAP-LEN
+                   MOVE WRAP-LEN TO WRAP-END
+               END-IF
+
+               PERFORM UNTIL WRAP-END < WRAP-START
+               OR WRAP-SOURCE(WRAP-END:1) = ' '
+                   SUBTRACT 1 FROM WRAP-END
+               END-PERFORM
+
+               IF WRAP-END < WRAP-START
+                   COMPUTE WRAP-END = WRAP-START + WS-WRAP-WIDTH - 1
+                   IF WRAP-END > WRAP-LEN
+                       MOVE WRAP-LEN TO WRAP-END
+                   END-IF
+               END-IF
+
+               MOVE SPACES TO WRAP-LINE
+               MOVE WRAP-SOURCE(WRAP-START:WRAP-END - WRAP-START + 1)
+                   TO WRAP-LINE
+
+               IF WS-BATCH-MODE = 'Y'
+                   MOVE WRAP-LINE TO OUT-REC
+                   WRITE OUT-REC
+               ELSE
+                   DISPLAY FUNCTION TRIM(WRAP-LINE)
+               END-IF
+
+               COMPUTE WRAP-START = WRAP-END + 1
+               PERFORM UNTIL WRAP-START > WRAP-LEN
+               OR WRAP-SOURCE(WRAP-START:1) NOT = ' '
+                   ADD 1 TO WRAP-START
+               END-PERFORM
+           END-PERFORM.
+
+       *> ------------------------------
+       *> ADDR-INPUT 拆段，結果放進 ADDR-OUTPUT；
+       *> 批次模式下每一行都會呼叫一次，所以開頭要先清掉
+       *> 上一筆殘留的 ADDR-OUTPUT／DST-POINTER。
+       *> ------------------------------
+       PROCESS-ONE-ADDRESS.
+           MOVE SPACES TO ADDR-OUTPUT
+           MOVE 1 TO DST-POINTER
 
            *> 將逗號改成空格
            MOVE ADDR-INPUT TO ADDR-CLEAN
@@ -64,15 +293,15 @@
                *> ------------------------------
                *> 找到最前面的 KEYWORD
                *> ------------------------------
-               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 8 OR FOUND 
-               = 'Y'
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > KEY-COUNT OR FOUND = 'Y'
                    MOVE 1 TO TMP-POS
-                   PERFORM UNTIL TMP-POS > FUNCTION LENGTH(REMAINING) 
+                   PERFORM UNTIL TMP-POS > FUNCTION LENGTH(REMAINING)
                    OR FOUND = 'Y'
                        IF FUNCTION UPPER-CASE(REMAINING(TMP-POS:
-                              FUNCTION LENGTH(FUNCTION 
+                              FUNCTION LENGTH(FUNCTION
                               TRIM(KEY-ENTRY(IDX))))) =
-                          FUNCTION UPPER-CASE(FUNCTION 
+                          FUNCTION UPPER-CASE(FUNCTION
                           TRIM(KEY-ENTRY(IDX)))
                           *> 檢查字界，避免拆單字
                           IF (TMP-POS = 1 OR NOT (REMAINING(TMP-POS - 1
@@ -81,6 +310,7 @@
                                OR REMAINING(TMP-POS - 1:1) >= 'a'
                                AND REMAINING(TMP-POS - 1:1) <= 'z'))
                              MOVE TMP-POS TO KEY-POS
+                             MOVE IDX TO MATCHED-IDX
                              MOVE 'Y' TO FOUND
                           END-IF
                        END-IF
@@ -93,30 +323,33 @@
                *> 若沒找到，TOKEN = 剩餘字串
                *> ------------------------------
                IF FOUND = 'Y'
-                   MOVE FUNCTION TRIM(REMAINING(1:KEY-POS + FUNCTION 
-                   LENGTH(FUNCTION TRIM(KEY-ENTRY(IDX))) - 1)) TO TOKEN
+                   MOVE FUNCTION TRIM(REMAINING(1:KEY-POS + FUNCTION
+                   LENGTH(FUNCTION TRIM(KEY-ENTRY(MATCHED-IDX))) - 1))
+                       TO TOKEN
                ELSE
                    MOVE FUNCTION TRIM(REMAINING TRAILING) TO TOKEN
                END-IF
 
                *> ------------------------------
-               *> 智能切段，每段 ≤ 35，補空白到 35
+               *> 智能切段，每段 ≤ WS-CHUNK-WIDTH，補空白到該寬度
                *> ------------------------------
                MOVE 1 TO SUBSTR-START
                PERFORM UNTIL SUBSTR-START > FUNCTION LENGTH(TOKEN)
-                   COMPUTE SUBSTR-END = SUBSTR-START + 34
+                   COMPUTE SUBSTR-END =
+                       SUBSTR-START + WS-CHUNK-WIDTH - 1
                    IF SUBSTR-END > FUNCTION LENGTH(TOKEN)
                        MOVE FUNCTION LENGTH(TOKEN) TO SUBSTR-END
                    END-IF
 
                    *> 向前找最後一個空格，避免拆單字
-                   PERFORM UNTIL SUBSTR-END < SUBSTR-START OR 
+                   PERFORM UNTIL SUBSTR-END < SUBSTR-START OR
                    TOKEN(SUBSTR-END:1) = ' '
                        SUBTRACT 1 FROM SUBSTR-END
                    END-PERFORM
 
                    IF SUBSTR-END < SUBSTR-START
-                       COMPUTE SUBSTR-END = SUBSTR-START + 34
+                       COMPUTE SUBSTR-END =
+                           SUBSTR-START + WS-CHUNK-WIDTH - 1
                        IF SUBSTR-END > FUNCTION LENGTH(TOKEN)
                            MOVE FUNCTION LENGTH(TOKEN) TO SUBSTR-END
                        END-IF
@@ -124,13 +357,13 @@
 
                    COMPUTE SUBSTR-LEN = SUBSTR-END - SUBSTR-START + 1
 
-                   *> 將段落放入 TOKEN-FILL，補空白到 35
+                   *> 將段落放入 TOKEN-FILL，補空白到 WS-CHUNK-WIDTH
                    MOVE SPACES TO TOKEN-FILL
-                   MOVE FUNCTION TRIM(TOKEN(SUBSTR-START:SUBSTR-LEN)) 
+                   MOVE FUNCTION TRIM(TOKEN(SUBSTR-START:SUBSTR-LEN))
                    TO TOKEN-FILL(1:SUBSTR-LEN)
 
                    *> 串入 ADDR-OUTPUT
-                   STRING TOKEN-FILL
+                   STRING TOKEN-FILL(1:WS-CHUNK-WIDTH)
                           DELIMITED BY SIZE
                           '|' DELIMITED BY SIZE
                           INTO ADDR-OUTPUT
@@ -139,7 +372,7 @@
 
                    COMPUTE SUBSTR-START = SUBSTR-END + 1
                    *> 跳過空格
-                   PERFORM UNTIL SUBSTR-START > FUNCTION LENGTH(TOKEN) 
+                   PERFORM UNTIL SUBSTR-START > FUNCTION LENGTH(TOKEN)
                    OR TOKEN(SUBSTR-START:1) NOT = ' '
                        ADD 1 TO SUBSTR-START
                    END-PERFORM
@@ -150,10 +383,10 @@
                *> ------------------------------
                IF FOUND = 'Y'
                    IF KEY-POS + FUNCTION LENGTH(FUNCTION TRIM
-                   (KEY-ENTRY(IDX))) - 1 <
+                   (KEY-ENTRY(MATCHED-IDX))) - 1 <
                       FUNCTION LENGTH(REMAINING)
                        MOVE REMAINING(KEY-POS + FUNCTION LENGTH
-                       (FUNCTION TRIM(KEY-ENTRY(IDX))):)
+                       (FUNCTION TRIM(KEY-ENTRY(MATCHED-IDX))):)
                             TO REMAINING
                    ELSE
                        MOVE SPACES TO REMAINING
@@ -162,8 +395,4 @@
                    MOVE SPACES TO REMAINING
                END-IF
 
-           END-PERFORM
-
-           DISPLAY 'Result: ' ADDR-OUTPUT
-
-           STOP RUN.
+           END-PERFORM.
