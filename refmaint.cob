@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 要維護哪一份參照檔由 REFMAINT_LIST 決定，
+           *> 檔名本身在 RESOLVE-FILE-NAME 裡對應成固定檔名。
+           SELECT REF-FILE ASSIGN TO DYNAMIC WS-REF-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REF-FILE.
+       01  REF-REC          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       *> REFMAINT_LIST=KEYWORD|CITY|STATE|COUNTRY|LOCATION
+       *> REFMAINT_ACTION=LIST|ADD|DELETE (預設 LIST)
+       *> REFMAINT_VALUE=ADD/DELETE 要用到的項目文字
+       01  WS-LIST-ENV       PIC X(20).
+       01  WS-ACTION-ENV     PIC X(20).
+       01  WS-VALUE-ENV      PIC X(100).
+       01  WS-REF-FILE-NAME  PIC X(100).
+       01  WS-REF-FILE-STATUS PIC XX.
+       01  WS-LIST-OK        PIC X VALUE 'N'.
+           88  LIST-RECOGNIZED    VALUE 'Y'.
+
+       01  EOF-FLAG          PIC X VALUE 'N'.
+           88  END-OF-FILE       VALUE 'Y'.
+
+       01  REF-TABLE.
+           05  REF-ENTRY OCCURS 1000 TIMES PIC X(100).
+       01  REF-COUNT         PIC 9(4) VALUE 0.
+       01  REF-IDX           PIC 9(4).
+       01  REF-FOUND         PIC X VALUE 'N'.
+       01  REF-LINE-DISPLAY  PIC X(106).
+       01  REF-LINE-NUM      PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE SPACES TO WS-LIST-ENV
+           ACCEPT WS-LIST-ENV FROM ENVIRONMENT 'REFMAINT_LIST'
+           MOVE SPACES TO WS-ACTION-ENV
+           ACCEPT WS-ACTION-ENV FROM ENVIRONMENT 'REFMAINT_ACTION'
+           MOVE SPACES TO WS-VALUE-ENV
+           ACCEPT WS-VALUE-ENV FROM ENVIRONMENT 'REFMAINT_VALUE'
+
+           IF FUNCTION TRIM(WS-ACTION-ENV) = SPACES
+               MOVE 'LIST' TO WS-ACTION-ENV
+           END-IF
+
+           PERFORM RESOLVE-FILE-NAME
+
+           IF NOT LIST-RECOGNIZED
+               DISPLAY "REFMAINT: unknown REFMAINT_LIST value - use "
+                   "KEYWORD, CITY, STATE, COUNTRY or LOCATION"
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-REF-TABLE
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ACTION-ENV))
+               WHEN 'LIST'
+                   PERFORM LIST-ENTRIES
+               WHEN 'ADD'
+                   PERFORM ADD-ENTRY
+               WHEN 'DELETE'
+                   PERFORM DELETE-ENTRY
+               WHEN OTHER
+                   DISPLAY "REFMAINT: unknown REFMAINT_ACTION value - "
+                       "use LIST, ADD or DELETE"
+           END-EVALUATE
+
+           STOP RUN.
+
+       *> REFMAINT_LIST 對應到固定的參照檔名，跟
+       *> AddressSplitterFinal 未設定日期版本時使用的預設檔名一致。
+       RESOLVE-FILE-NAME.
+           MOVE 'Y' TO WS-LIST-OK
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LIST-ENV))
+               WHEN 'KEYWORD'
+                   MOVE 'keywords.txt' TO WS-REF-FILE-NAME
+               WHEN 'CITY'
+                   MOVE 'city.txt' TO WS-REF-FILE-NAME
+               WHEN 'STATE'
+                   MOVE 'state.txt' TO WS-REF-FILE-NAME
+               WHEN 'COUNTRY'
+                   MOVE 'country.txt' TO WS-REF-FILE-NAME
+               WHEN 'LOCATION'
+                   MOVE 'location.txt' TO WS-REF-FILE-NAME
+               WHEN OTHER
+                   MOVE 'N' TO WS-LIST-OK
+           END-EVALUATE.
+
+       *> 把整份參照檔先讀進記憶體表格，LIST/ADD/DELETE 都從這份
+       *> 表格操作，檔案不存在就當成空清單開始（ADD 時才會新建檔案）。
+       LOAD-REF-TABLE.
+           MOVE 0 TO REF-COUNT
+           MOVE 'N' TO EOF-FLAG
+           OPEN INPUT REF-FILE
+           IF WS-REF-FILE-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ REF-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF FUNCTION TRIM(REF-REC) NOT = SPACES
+                               IF REF-COUNT >= 1000
+                                   DISPLAY "REFMAINT: reference file "
+                                       "exceeds 1000-entry working "
+                                       "capacity - truncating list"
+                               ELSE
+                                   ADD 1 TO REF-COUNT
+                                   MOVE FUNCTION TRIM(REF-REC)
+                                       TO REF-ENTRY(REF-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REF-FILE
+           END-IF.
+
+       LIST-ENTRIES.
+           IF REF-COUNT = 0
+               DISPLAY FUNCTION TRIM(WS-REF-FILE-NAME)
+                   " has no entries"
+           ELSE
+               PERFORM VARYING REF-IDX FROM 1 BY 1
+                       UNTIL REF-IDX > REF-COUNT
+                   MOVE REF-IDX TO REF-LINE-NUM
+                   MOVE SPACES TO REF-LINE-DISPLAY
+                   STRING FUNCTION TRIM(REF-LINE-NUM) ": "
+                       FUNCTION TRIM(REF-ENTRY(REF-IDX))
+                       DELIMITED BY SIZE INTO REF-LINE-DISPLAY
+                   DISPLAY FUNCTION TRIM(REF-LINE-DISPLAY)
+               END-PERFORM
+               DISPLAY "Total entries: " REF-COUNT
+           END-IF.
+
+       *> 新增前先查表，已經存在（不分大小寫）就不重複加入；
+       *> 第一次新增且檔案還不存在時用 OUTPUT 建立新檔。
+       ADD-ENTRY.
+           IF FUNCTION TRIM(WS-VALUE-ENV) = SPACES
+               DISPLAY "REFMAINT: REFMAINT_VALUE is required for ADD"
+           ELSE
+               MOVE 'N' TO REF-FOUND
+               PERFORM VARYING REF-IDX FROM 1 BY 1
+                       UNTIL REF-IDX > REF-COUNT OR REF-FOUND = 'Y'
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                      REF-ENTRY(REF-IDX))) =
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-VALUE-ENV))
+                       MOVE 'Y' TO REF-FOUND
+                   END-IF
+               END-PERFORM
+
+               IF REF-FOUND = 'Y'
+                   DISPLAY FUNCTION TRIM(WS-VALUE-ENV)
+                       " already exists in "
+                       FUNCTION TRIM(WS-REF-FILE-NAME)
+               ELSE
+                   IF WS-REF-FILE-STATUS = '00'
+                       OPEN EXTEND REF-FILE
+                   ELSE
+                       OPEN OUTPUT REF-FILE
+                   END-IF
+                   MOVE FUNCTION TRIM(WS-VALUE-ENV) TO REF-REC
+                   WRITE REF-REC
+                   CLOSE REF-FILE
+                   DISPLAY "Added " FUNCTION TRIM(WS-VALUE-ENV)
+                       " to " FUNCTION TRIM(WS-REF-FILE-NAME)
+               END-IF
+           END-IF.
+
+       *> 刪除是找到相符項目後，把表格裡其餘項目整個重寫回檔案
+       *> （LINE SEQUENTIAL 無法直接就地刪除單一行）。
+       DELETE-ENTRY.
+           IF FUNCTION TRIM(WS-VALUE-ENV) = SPACES
+               DISPLAY "REFMAINT: REFMAINT_VALUE is required for DELETE"
+           ELSE
+               MOVE 'N' TO REF-FOUND
+               PERFORM VARYING REF-IDX FROM 1 BY 1
+                       UNTIL REF-IDX > REF-COUNT
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                      REF-ENTRY(REF-IDX))) =
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-VALUE-ENV))
+                       MOVE 'Y' TO REF-FOUND
+                       MOVE SPACES TO REF-ENTRY(REF-IDX)
+                   END-IF
+               END-PERFORM
+
+               IF REF-FOUND = 'N'
+                   DISPLAY FUNCTION TRIM(WS-VALUE-ENV)
+                       " was not found in "
+                       FUNCTION TRIM(WS-REF-FILE-NAME)
+               ELSE
+                   OPEN OUTPUT REF-FILE
+                   PERFORM VARYING REF-IDX FROM 1 BY 1
+                           UNTIL REF-IDX > REF-COUNT
+                       IF FUNCTION TRIM(REF-ENTRY(REF-IDX)) NOT = SPACES
+                           MOVE REF-ENTRY(REF-IDX) TO REF-REC
+                           WRITE REF-REC
+                       END-IF
+                   END-PERFORM
+                   CLOSE REF-FILE
+                   DISPLAY "Deleted " FUNCTION TRIM(WS-VALUE-ENV)
+                       " from " FUNCTION TRIM(WS-REF-FILE-NAME)
+               END-IF
+           END-IF.
