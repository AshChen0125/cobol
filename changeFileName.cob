@@ -24,11 +24,25 @@
        01 WS-LEN        PIC 9(4).
        01 I             PIC 9(4).
        01 POS           PIC 9(4) VALUE 1.
+       01 CHAR-WIDTH    PIC 9(1).
+       01 NEXT-POS      PIC 9(4).
        01 EOF-SW        PIC X VALUE "N".
           88 END-OF-FILE      VALUE "Y".
           88 NOT-END-OF-FILE  VALUE "N".
 
+       *> CHFN_MODE=COLLAPSE 時反向操作：把先前加過的分隔空白
+       *> 去掉，還原成原本緊密排列的字串；預設仍是加空白模式。
+       01 WS-MODE-ENV   PIC X(10).
+       01 WS-COLLAPSE-SW PIC X VALUE "N".
+          88 COLLAPSE-MODE    VALUE "Y".
+
        PROCEDURE DIVISION.
+           MOVE SPACES TO WS-MODE-ENV
+           ACCEPT WS-MODE-ENV FROM ENVIRONMENT "CHFN_MODE"
+           IF FUNCTION TRIM(WS-MODE-ENV) = "COLLAPSE"
+               MOVE "Y" TO WS-COLLAPSE-SW
+           END-IF
+
            OPEN INPUT  IN-FILE
                 OUTPUT OUT-FILE
 
@@ -40,14 +54,49 @@
                  MOVE 1 TO POS
                  MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE TRAILING))
                       TO WS-LEN
-                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LEN
+                 MOVE 1 TO I
+                 PERFORM UNTIL I > WS-LEN
                     MOVE WS-LINE(I:1) TO WS-CHAR
-                    STRING WS-CHAR DELIMITED BY SIZE
+
+                    *> 判斷這個字元開頭的 byte 屬於單位元還是雙/多
+                    *> 位元（UTF-8）字元，這樣才不會把一個中文字從
+                    *> 中間切開插入空白，或是收合時切錯位置
+                    EVALUATE TRUE
+                       WHEN WS-CHAR < X'80'
+                          MOVE 1 TO CHAR-WIDTH
+                       WHEN WS-CHAR >= X'F0'
+                          MOVE 4 TO CHAR-WIDTH
+                       WHEN WS-CHAR >= X'E0'
+                          MOVE 3 TO CHAR-WIDTH
+                       WHEN WS-CHAR >= X'C0'
+                          MOVE 2 TO CHAR-WIDTH
+                       WHEN OTHER
+                          MOVE 1 TO CHAR-WIDTH
+                    END-EVALUATE
+
+                    *> 行尾字元如果被截斷，不要超出這一行的長度
+                    IF I + CHAR-WIDTH - 1 > WS-LEN
+                       COMPUTE CHAR-WIDTH = WS-LEN - I + 1
+                    END-IF
+
+                    STRING WS-LINE(I:CHAR-WIDTH) DELIMITED BY SIZE
                            INTO WS-OUT WITH POINTER POS
-                    IF I < WS-LEN
-                       STRING " " DELIMITED BY SIZE
-                              INTO WS-OUT WITH POINTER POS
+
+                    COMPUTE NEXT-POS = I + CHAR-WIDTH
+                    IF COLLAPSE-MODE
+                       *> 收合模式：跳過加空白模式當初插入的那一個
+                       *> 分隔空白，把字串還原成緊密排列
+                       IF NEXT-POS <= WS-LEN
+                          ADD 1 TO NEXT-POS
+                       END-IF
+                    ELSE
+                       IF NEXT-POS <= WS-LEN
+                          STRING " " DELIMITED BY SIZE
+                                 INTO WS-OUT WITH POINTER POS
+                       END-IF
                     END-IF
+
+                    MOVE NEXT-POS TO I
                  END-PERFORM
                  WRITE OUT-REC FROM WS-OUT
                  DISPLAY WS-OUT
