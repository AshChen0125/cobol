@@ -30,20 +30,23 @@
        01 WS-STATE-RAW    PIC X(70).
        01 WS-ZIP-RAW      PIC X(70).
        01 WS-COUNTRY-RAW  PIC X(120).
+       01 WS-TEMP-RAW     PIC X(120).
 
-       *> 輸出 OCCURS，每段最多 35，最多 2 段
+       *> 輸出 OCCURS，每段最多 35，最多 5 段
+       *> (CUT-FIELDS/FORMAT-AND-WRITE 本來就是跑 5 段迴圈，
+       *> 這裡的 OCCURS 跟著配合調整，避免跑到表格範圍外面去)
        01 OUT-STREET-TABLE.
-           05 OUT-STREET   OCCURS 2 TIMES PIC X(35).
+           05 OUT-STREET   OCCURS 5 TIMES PIC X(35).
        01 OUT-AVE-TABLE.
-           05 OUT-AVE      OCCURS 2 TIMES PIC X(35).
+           05 OUT-AVE      OCCURS 5 TIMES PIC X(35).
        01 OUT-CITY-TABLE.
-           05 OUT-CITY     OCCURS 2 TIMES PIC X(35).
+           05 OUT-CITY     OCCURS 5 TIMES PIC X(35).
        01 OUT-STATE-TABLE.
-           05 OUT-STATE    OCCURS 2 TIMES PIC X(35).
+           05 OUT-STATE    OCCURS 5 TIMES PIC X(35).
        01 OUT-ZIP-TABLE.
-           05 OUT-ZIP      OCCURS 2 TIMES PIC X(35).
+           05 OUT-ZIP      OCCURS 5 TIMES PIC X(35).
        01 OUT-COUNTRY-TABLE.
-           05 OUT-COUNTRY  OCCURS 2 TIMES PIC X(35).
+           05 OUT-COUNTRY  OCCURS 5 TIMES PIC X(35).
 
        01 EOF-SW          PIC X VALUE "N".
            88 END-OF-FILE      VALUE "Y".
@@ -54,6 +57,22 @@
            OPEN INPUT IN-FILE
                 OUTPUT OUT-FILE
 
+           *> 輸出檔案的欄位標題，只在開檔的時候寫一次
+           MOVE SPACES TO OUT-REC
+           STRING "Street" DELIMITED BY SIZE
+                  TAB
+                  "Ave" DELIMITED BY SIZE
+                  TAB
+                  "City" DELIMITED BY SIZE
+                  TAB
+                  "State" DELIMITED BY SIZE
+                  TAB
+                  "Zip" DELIMITED BY SIZE
+                  TAB
+                  "Country" DELIMITED BY SIZE
+               INTO OUT-REC
+           WRITE OUT-REC
+
            PERFORM UNTIL END-OF-FILE
                READ IN-FILE INTO WS-LINE
                    AT END SET END-OF-FILE TO TRUE
@@ -75,26 +94,38 @@
            MOVE SPACES TO WS-STREET-RAW WS-AVE-RAW WS-CITY-RAW
                           WS-STATE-RAW WS-ZIP-RAW WS-COUNTRY-RAW
 
+           *> "ST"/"St" 不放進這一段的分隔字，避免誤吃到後面
+           *> "State" 開頭的 "St"，導致 State 以後的欄位整段不見
            UNSTRING WS-LINE
                DELIMITED BY ALL "Ave" OR ALL "Avenue" OR ALL "AVE"
-               OR ALL "ST" OR ALL "St" OR ALL "Street" OR ALL "street"
+               OR ALL "Street" OR ALL "street"
                INTO WS-STREET-RAW WS-AVE-RAW
            END-UNSTRING
 
-           UNSTRING WS-AVE-RAW
+           MOVE WS-AVE-RAW TO WS-TEMP-RAW
+           UNSTRING WS-TEMP-RAW
                DELIMITED BY ALL "City" OR ALL "CITY" OR ALL "city"
                INTO WS-AVE-RAW WS-CITY-RAW
            END-UNSTRING
 
-           UNSTRING WS-CITY-RAW
+           MOVE WS-CITY-RAW TO WS-TEMP-RAW
+           UNSTRING WS-TEMP-RAW
                DELIMITED BY ALL "State" OR ALL "ST" OR ALL "St"
                OR ALL "STATE"
                INTO WS-CITY-RAW WS-STATE-RAW
            END-UNSTRING
 
-           UNSTRING WS-STATE-RAW
+           MOVE WS-STATE-RAW TO WS-TEMP-RAW
+           UNSTRING WS-TEMP-RAW
                DELIMITED BY ALL "Zip" OR ALL "ZIP" OR ALL "zip"
                INTO WS-STATE-RAW WS-ZIP-RAW
+           END-UNSTRING
+
+           MOVE WS-ZIP-RAW TO WS-TEMP-RAW
+           UNSTRING WS-TEMP-RAW
+               DELIMITED BY ALL "Country" OR ALL "COUNTRY"
+               OR ALL "country"
+               INTO WS-ZIP-RAW WS-COUNTRY-RAW
            END-UNSTRING.
 
        CUT-FIELDS.
